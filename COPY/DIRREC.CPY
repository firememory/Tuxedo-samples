@@ -0,0 +1,39 @@
+      *---------------------------------------------------------------*
+      *  DIRREC     - LINHA DE IMPRESSAO DO RELATORIO DE CLIENTES     *
+      *---------------------------------------------------------------*
+      *  Single 132-byte print-line area for ORA002R, the client      *
+      *  directory report.  RL-DETALHE is the one physical record     *
+      *  under the report FD; RL-CABECALHO/RL-SUBTOTAL/RL-TOTAL-GERAL *
+      *  REDEFINE it for the other line types the control-break on    *
+      *  CM-ESTADO needs to print.                                     *
+      *---------------------------------------------------------------*
+       01  RL-DETALHE.
+           05  FILLER                   PIC X(04).
+           05  RL-CODIGO                PIC 9(06).
+           05  FILLER                   PIC X(02).
+           05  RL-NOME                  PIC X(30).
+           05  FILLER                   PIC X(02).
+           05  RL-ENDERECO              PIC X(30).
+           05  FILLER                   PIC X(02).
+           05  RL-CEP                   PIC 9(08).
+           05  FILLER                   PIC X(48).
+       01  RL-CABECALHO REDEFINES RL-DETALHE.
+           05  FILLER                   PIC X(01).
+           05  RC-TITULO                PIC X(40).
+           05  FILLER                   PIC X(02).
+           05  RC-ESTADO                PIC X(02).
+           05  FILLER                   PIC X(01).
+           05  RC-NOMEEST               PIC X(25).
+           05  FILLER                   PIC X(61).
+       01  RL-SUBTOTAL REDEFINES RL-DETALHE.
+           05  FILLER                   PIC X(04).
+           05  RS-TEXTO                 PIC X(20).
+           05  RS-ESTADO                PIC X(02).
+           05  FILLER                   PIC X(02).
+           05  RS-QUANTIDADE            PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(97).
+       01  RL-TOTAL-GERAL REDEFINES RL-DETALHE.
+           05  FILLER                   PIC X(04).
+           05  RT-TEXTO                 PIC X(25).
+           05  RT-QUANTIDADE            PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(96).
