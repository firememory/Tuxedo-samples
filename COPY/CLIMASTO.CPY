@@ -0,0 +1,16 @@
+      *---------------------------------------------------------------*
+      *  CLIMASTO   - REGISTRO MESTRE DE CLIENTES (LAYOUT ANTIGO)      *
+      *---------------------------------------------------------------*
+      *  Frozen copy of CLIMAST.CPY as it stood before the 2026-08-09  *
+      *  widening of CM-CODIGO from 999 to 6 digits.  Used only by the *
+      *  one-time conversion utility ORA002C so the old 3-digit client *
+      *  master can still be read after CLIMAST.CPY is widened.        *
+      *---------------------------------------------------------------*
+       01  CLIENT-RECORD-OLD.
+           05  CMO-CODIGO               PIC 9(03).
+           05  CMO-NOME                 PIC X(30).
+           05  CMO-ENDERECO             PIC X(30).
+           05  CMO-CIDADE               PIC X(20).
+           05  CMO-ESTADO               PIC X(02).
+           05  CMO-NOMEEST              PIC X(25).
+           05  CMO-CEP                  PIC 9(08).
