@@ -0,0 +1,24 @@
+      *---------------------------------------------------------------*
+      *  AUDITREC   - REGISTRO DE AUDITORIA DO CADASTRO DE CLIENTES   *
+      *---------------------------------------------------------------*
+      *  One record is written to the AUDITLOG file for every add or  *
+      *  update committed through the MAPA01 screen: who (AU-         *
+      *  OPERADOR/AU-TERMINAL), when (AU-DATA/AU-HORA), and the       *
+      *  before/after image of every field the clerk is allowed to    *
+      *  maintain.  AU-VALOR-ANTES is blank/zero on an add (AU-TIPO-  *
+      *  TRANS = 'A').                                                 *
+      *---------------------------------------------------------------*
+       01  AUDIT-RECORD.
+           05  AU-CODIGO                PIC 9(06).
+           05  AU-DATA                  PIC 9(08).
+           05  AU-HORA                  PIC 9(06).
+           05  AU-OPERADOR              PIC X(08).
+           05  AU-TERMINAL              PIC X(04).
+           05  AU-TIPO-TRANS            PIC X(01).
+               88  AU-INCLUSAO          VALUE 'A'.
+               88  AU-ALTERACAO         VALUE 'M'.
+           05  AU-CAMPO-ALTERADO OCCURS 7 TIMES
+                                 INDEXED BY AU-IDX.
+               10  AU-NOME-CAMPO        PIC X(10).
+               10  AU-VALOR-ANTES       PIC X(30).
+               10  AU-VALOR-DEPOIS      PIC X(30).
