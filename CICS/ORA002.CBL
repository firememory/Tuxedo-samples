@@ -0,0 +1,662 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID : ORA002                                         *
+      *   AUTHOR     : R. P. SILVEIRA - APPLICATIONS PROGRAMMING       *
+      *   INSTALLATION : DATA CENTER - CLIENT SYSTEMS                  *
+      *   DATE-WRITTEN : 2026-08-09                                    *
+      *                                                                *
+      *   CICS pseudo-conversational transaction behind the MAPA01     *
+      *   client maintenance map (mapset ORA002).  Adds and updates     *
+      *   client master records, cross-checking CEPI against the CEP   *
+      *   range table (CEPTAB) and auto-filling CIDADEI/ESTADOI when    *
+      *   the clerk leaves them blank.  Every committed add or update  *
+      *   is logged to AUDITLOG with a before/after image of every      *
+      *   maintainable field.  PF7/PF8 browse the client master          *
+      *   forward/backward (PF10 toggles between CODIGO and NOME         *
+      *   sequence); PF3 ends the transaction.                           *
+      *                                                                *
+      *   Modification history.                                       *
+      *   2026-08-09  RPS  Original version.                          *
+      *   2026-08-09  RPS  NOMEESTI now passed to ORA002V so the full *
+      *                    state name comes back derived from the UF  *
+      *                    table instead of being free-typed.          *
+      *   2026-08-09  RPS  Added AUDITLOG write so every add/update    *
+      *                    through MAPA01 leaves a before/after trail. *
+      *   2026-08-09  RPS  Added PF7/PF8/PF10 browse of the client      *
+      *                    master by CODIGO or by NOME.                 *
+      *   2026-08-09  RPS  Working-storage renamed to the CAD- prefix   *
+      *                    used across the client maintenance suite.   *
+      *   2026-08-09  RPS  ORA002V now returns every edit error found   *
+      *                    in one pass instead of just the first; the  *
+      *                    screen shows all of them stacked at once.    *
+      *   2026-08-09  RPS  Review fixes: commarea moved to LINKAGE      *
+      *                    SECTION with PROCEDURE DIVISION USING        *
+      *                    DFHCOMMAREA (the bogus terminal RECEIVE of   *
+      *                    DFHCOMMAREA is gone -- CICS maps it in       *
+      *                    automatically); PF8 now skips the record     *
+      *                    STARTBR GTEQ positions on before showing the *
+      *                    real next one; STARTBR/ENDBR failures are    *
+      *                    checked instead of falling through to a      *
+      *                    READNEXT/READPREV/ENDBR against a browse      *
+      *                    that was never opened; the operator id for   *
+      *                    AUDITLOG now comes from ASSIGN USERID        *
+      *                    instead of a nonexistent EIBOPID.             *
+      *   2026-08-09  RPS  DFHCOMMAREA has no valid address on the      *
+      *                    very first entry into the transaction, so   *
+      *                    the program now keeps its own working-        *
+      *                    storage copy of the commarea (CAD-COMMAREA)  *
+      *                    and only reads LINKAGE DFHCOMMAREA when      *
+      *                    EIBCALEN > 0; RETURN ships CAD-COMMAREA back *
+      *                    out directly.  PF8's skip-one-record logic    *
+      *                    now only fires once something has actually   *
+      *                    been shown in the active sequence (a new     *
+      *                    CAD-SW-JA-EXIBIU commarea flag), so the       *
+      *                    first record of a fresh browse or of a        *
+      *                    sequence just toggled by PF10 is no longer    *
+      *                    skipped.  CLIMAST REWRITE/WRITE and the       *
+      *                    AUDITLOG WRITE now carry RESP() too, with      *
+      *                    their own targeted messages instead of        *
+      *                    falling through to the generic error screen.  *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ORA002.
+       AUTHOR.        R. P. SILVEIRA.
+       INSTALLATION.  DATA CENTER - CLIENT SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01  CAD-SWITCHES.
+           05  CAD-ACHOU-MESTRE          PIC X(01)   VALUE 'N'.
+               88  CAD-MESTRE-ACHADO     VALUE 'S'.
+           05  CAD-ACHOU-CEP             PIC X(01)   VALUE 'N'.
+               88  CAD-CEP-ACHADO        VALUE 'S'.
+           05  CAD-ERRO-VALIDACAO        PIC X(01)   VALUE 'N'.
+               88  CAD-HOUVE-ERRO        VALUE 'S'.
+           05  CAD-SW-LEITURA-BROWSE     PIC X(01)   VALUE 'N'.
+               88  CAD-LEITURA-OK        VALUE 'S'.
+
+       01  CAD-QTD-ERROS                 PIC 9(02)   VALUE ZERO.
+       01  CAD-TABELA-ERROS.
+           05  CAD-ERRO-MSG              OCCURS 6 TIMES
+                                         PIC X(60).
+
+       01  CAD-RESP                      PIC S9(08) COMP.
+       01  CAD-RESP-ENDBR                PIC S9(08) COMP.
+       01  CAD-ABSTIME                   PIC S9(15) COMP-3.
+       01  CAD-OPERADOR                  PIC X(08)   VALUE SPACES.
+
+       01  CAD-FUNCAO                    PIC X(01)   VALUE SPACES.
+           88  CAD-FUNCAO-INCLUSAO       VALUE 'A'.
+           88  CAD-FUNCAO-ALTERACAO      VALUE 'M'.
+
+       01  CAD-DATA-HORA.
+           05  CAD-DATA                  PIC 9(08).
+           05  CAD-HORA                  PIC 9(06).
+
+      *----------------------------------------------------------------*
+      *  CAD-COMMAREA - COPIA EM WORKING-STORAGE DO LAYOUT DA          *
+      *  COMMAREA.  DFHCOMMAREA (LINKAGE SECTION) SO TEM ENDERECO      *
+      *  VALIDO QUANDO EIBCALEN > 0; NA PRIMEIRA ENTRADA NA TRANSACAO  *
+      *  (EIBCALEN = 0) NAO HA COMMAREA NENHUMA AINDA, ENTAO TODO O    *
+      *  PROGRAMA TRABALHA SOBRE ESTA COPIA E SO O 0000-MAINLINE TOCA  *
+      *  EM DFHCOMMAREA, LENDO-A (QUANDO EIBCALEN > 0) OU DEVOLVENDO   *
+      *  CAD-COMMAREA DIRETO NO RETURN, SEM NUNCA GRAVAR EM LINKAGE.   *
+      *----------------------------------------------------------------*
+       COPY ORA002C
+           REPLACING ==DFHCOMMAREA== BY ==CAD-COMMAREA==,
+              ==CA-CODIGO-ATUAL== BY ==CAD-CODIGO-ATUAL==,
+              ==CA-NOME-ATUAL== BY ==CAD-NOME-ATUAL==,
+              ==CA-SEQUENCIA-BROWSE==
+                  BY ==CAD-SEQUENCIA-BROWSE==,
+              ==CA-SEQ-POR-CODIGO== BY ==CAD-SEQ-POR-CODIGO==,
+              ==CA-SEQ-POR-NOME== BY ==CAD-SEQ-POR-NOME==,
+              ==CA-SW-JA-EXIBIU== BY ==CAD-SW-JA-EXIBIU==,
+              ==CA-JA-EXIBIU== BY ==CAD-JA-EXIBIU==.
+
+      *----------------------------------------------------------------*
+      *  IMAGEM DO REGISTRO MESTRE ANTES DA ALTERACAO (PARA AUDITORIA) *
+      *----------------------------------------------------------------*
+       01  CAD-CLIENTE-ANTES.
+           05  CAD-CM-CODIGO-ANTES       PIC 9(06).
+           05  CAD-CM-NOME-ANTES         PIC X(30).
+           05  CAD-CM-ENDERECO-ANTES     PIC X(30).
+           05  CAD-CM-CIDADE-ANTES       PIC X(20).
+           05  CAD-CM-ESTADO-ANTES       PIC X(02).
+           05  CAD-CM-NOMEEST-ANTES      PIC X(25).
+           05  CAD-CM-CEP-ANTES          PIC 9(08).
+
+       COPY ORA002.
+       COPY CLIMAST.
+       COPY CEPTAB.
+       COPY AUDITREC.
+       COPY DFHAID.
+
+       LINKAGE SECTION.
+
+       COPY ORA002C.
+
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+
+      ******************************************************************
+      *  0000-MAINLINE                                                 *
+      ******************************************************************
+       0000-MAINLINE.
+           EXEC CICS HANDLE CONDITION
+                ERROR    (9999-ERRO-GERAL)
+           END-EXEC.
+
+           EXEC CICS ASKTIME
+                ABSTIME(CAD-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+                ABSTIME(CAD-ABSTIME)
+                YYYYMMDD(CAD-DATA)
+                TIME(CAD-HORA)
+           END-EXEC.
+
+           IF EIBCALEN = 0
+               PERFORM 1000-PRIMEIRA-TELA THRU 1000-EXIT
+           ELSE
+               MOVE DFHCOMMAREA TO CAD-COMMAREA
+               PERFORM 2000-PROCESSAR-ENTRADA THRU 2000-EXIT
+           END-IF.
+
+           EXEC CICS RETURN
+                TRANSID('ORA2')
+                COMMAREA(CAD-COMMAREA)
+                LENGTH(LENGTH OF CAD-COMMAREA)
+           END-EXEC.
+
+           GOBACK.
+
+      ******************************************************************
+      *  1000-PRIMEIRA-TELA - ENTRADA NA TRANSACAO SEM COMMAREA         *
+      ******************************************************************
+       1000-PRIMEIRA-TELA.
+           MOVE LOW-VALUE TO MAPA01O.
+           MOVE SPACES TO ERRMSGO.
+           MOVE ZERO TO CAD-CODIGO-ATUAL.
+           MOVE SPACES TO CAD-NOME-ATUAL.
+           MOVE 'C' TO CAD-SEQUENCIA-BROWSE.
+           MOVE 'N' TO CAD-SW-JA-EXIBIU.
+           EXEC CICS SEND MAP('MAPA01') MAPSET('ORA002')
+                ERASE
+           END-EXEC.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2000-PROCESSAR-ENTRADA - DESPACHA PELA TECLA DE FUNCAO USADA   *
+      ******************************************************************
+       2000-PROCESSAR-ENTRADA.
+           EXEC CICS RECEIVE MAP('MAPA01') MAPSET('ORA002')
+                INTO(MAPA01I)
+           END-EXEC.
+
+           EVALUATE TRUE
+               WHEN EIBAID = DFHENTER
+                   PERFORM 2100-GRAVAR THRU 2100-EXIT
+               WHEN EIBAID = DFHPF7
+                   PERFORM 5000-BROWSE-ANTERIOR THRU 5000-EXIT
+               WHEN EIBAID = DFHPF8
+                   PERFORM 5100-BROWSE-PROXIMO THRU 5100-EXIT
+               WHEN EIBAID = DFHPF10
+                   PERFORM 5400-ALTERNAR-SEQUENCIA THRU 5400-EXIT
+               WHEN EIBAID = DFHPF3
+                   PERFORM 8000-FINALIZAR THRU 8000-EXIT
+               WHEN OTHER
+                   MOVE 'TECLA INVALIDA - USE ENTER, PF7, PF8, PF10 OU'
+                     & ' PF3' TO ERRMSGO
+                   EXEC CICS SEND MAP('MAPA01') MAPSET('ORA002')
+                        DATAONLY CURSOR
+                   END-EXEC
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-GRAVAR - VALIDA E GRAVA UMA INCLUSAO OU ALTERACAO         *
+      ******************************************************************
+       2100-GRAVAR.
+           MOVE SPACES TO ERRMSGO ERRMSG2O ERRMSG3O ERRMSG4O ERRMSG5O
+                          ERRMSG6O.
+           PERFORM 3100-PESQUISAR-CEP THRU 3100-EXIT.
+
+           CALL 'ORA002V' USING CODIGOI NOMEI ENDERECI CIDADEI
+                                ESTADOI NOMEESTI CEPI CAD-ACHOU-CEP
+                                CP-CIDADE CP-ESTADO
+                                CAD-ERRO-VALIDACAO CAD-QTD-ERROS
+                                CAD-TABELA-ERROS.
+
+           IF CAD-HOUVE-ERRO
+               PERFORM 3200-MOSTRAR-ERROS THRU 3200-EXIT
+               EXEC CICS SEND MAP('MAPA01') MAPSET('ORA002')
+                    DATAONLY CURSOR
+               END-EXEC
+           ELSE
+               PERFORM 3300-LOCALIZAR-MESTRE THRU 3300-EXIT
+               PERFORM 3400-ATUALIZAR-MESTRE THRU 3400-EXIT
+               IF CAD-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 'ERRO GRAVANDO CLIMAST - TENTE NOVAMENTE'
+                       TO ERRMSGO
+                   EXEC CICS SEND MAP('MAPA01') MAPSET('ORA002')
+                        DATAONLY CURSOR
+                   END-EXEC
+               ELSE
+                   PERFORM 3500-GRAVAR-AUDITORIA THRU 3500-EXIT
+                   PERFORM 3600-CONFIRMAR-TELA   THRU 3600-EXIT
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3100-PESQUISAR-CEP - RESOLVE O PREFIXO DO CEP NA TABELA CEPTAB *
+      ******************************************************************
+       3100-PESQUISAR-CEP.
+           MOVE 'N' TO CAD-ACHOU-CEP.
+           MOVE SPACES TO CP-CIDADE.
+           MOVE SPACES TO CP-ESTADO.
+           IF CEPI NOT = ZERO
+               MOVE CEPI(1:5) TO CP-PREFIXO
+               EXEC CICS READ FILE('CEPTAB')
+                    RIDFLD(CP-PREFIXO)
+                    INTO(CEP-REGISTRO)
+                    RESP(CAD-RESP)
+               END-EXEC
+               IF CAD-RESP = DFHRESP(NORMAL)
+                   MOVE 'S' TO CAD-ACHOU-CEP
+               END-IF
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3200-MOSTRAR-ERROS - EMPILHA NA TELA TODAS AS MENSAGENS DE     *
+      *  ERRO DEVOLVIDAS POR ORA002V, UMA POR LINHA DE ERRMSGO EM VEZ   *
+      *  DE MOSTRAR SO A PRIMEIRA ENCONTRADA.                          *
+      ******************************************************************
+       3200-MOSTRAR-ERROS.
+           IF CAD-QTD-ERROS >= 1
+               MOVE CAD-ERRO-MSG (1) TO ERRMSGO
+           END-IF.
+           IF CAD-QTD-ERROS >= 2
+               MOVE CAD-ERRO-MSG (2) TO ERRMSG2O
+           END-IF.
+           IF CAD-QTD-ERROS >= 3
+               MOVE CAD-ERRO-MSG (3) TO ERRMSG3O
+           END-IF.
+           IF CAD-QTD-ERROS >= 4
+               MOVE CAD-ERRO-MSG (4) TO ERRMSG4O
+           END-IF.
+           IF CAD-QTD-ERROS >= 5
+               MOVE CAD-ERRO-MSG (5) TO ERRMSG5O
+           END-IF.
+           IF CAD-QTD-ERROS >= 6
+               MOVE CAD-ERRO-MSG (6) TO ERRMSG6O
+           END-IF.
+       3200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3300-LOCALIZAR-MESTRE - DETERMINA SE E INCLUSAO OU ALTERACAO   *
+      ******************************************************************
+       3300-LOCALIZAR-MESTRE.
+           MOVE 'N' TO CAD-ACHOU-MESTRE.
+           MOVE CODIGOI TO CM-CODIGO.
+           EXEC CICS READ FILE('CLIMAST')
+                RIDFLD(CM-CODIGO)
+                INTO(CLIENT-RECORD)
+                RESP(CAD-RESP)
+           END-EXEC.
+           IF CAD-RESP = DFHRESP(NORMAL)
+               MOVE 'S'           TO CAD-ACHOU-MESTRE
+               MOVE 'M'           TO CAD-FUNCAO
+               MOVE CM-CODIGO     TO CAD-CM-CODIGO-ANTES
+               MOVE CM-NOME       TO CAD-CM-NOME-ANTES
+               MOVE CM-ENDERECO   TO CAD-CM-ENDERECO-ANTES
+               MOVE CM-CIDADE     TO CAD-CM-CIDADE-ANTES
+               MOVE CM-ESTADO     TO CAD-CM-ESTADO-ANTES
+               MOVE CM-NOMEEST    TO CAD-CM-NOMEEST-ANTES
+               MOVE CM-CEP        TO CAD-CM-CEP-ANTES
+           ELSE
+               MOVE 'A' TO CAD-FUNCAO
+               MOVE SPACES TO CAD-CM-NOME-ANTES CAD-CM-ENDERECO-ANTES
+                              CAD-CM-CIDADE-ANTES CAD-CM-NOMEEST-ANTES
+               MOVE SPACES TO CAD-CM-ESTADO-ANTES
+               MOVE ZERO   TO CAD-CM-CODIGO-ANTES CAD-CM-CEP-ANTES
+           END-IF.
+       3300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3400-ATUALIZAR-MESTRE - GRAVA O REGISTRO NOVO OU ALTERADO      *
+      ******************************************************************
+       3400-ATUALIZAR-MESTRE.
+           MOVE CODIGOI   TO CM-CODIGO.
+           MOVE NOMEI     TO CM-NOME.
+           MOVE ENDERECI  TO CM-ENDERECO.
+           MOVE CIDADEI   TO CM-CIDADE.
+           MOVE ESTADOI   TO CM-ESTADO.
+           MOVE NOMEESTI  TO CM-NOMEEST.
+           MOVE CEPI      TO CM-CEP.
+
+           IF CAD-MESTRE-ACHADO
+               EXEC CICS REWRITE FILE('CLIMAST')
+                    FROM(CLIENT-RECORD)
+                    RESP(CAD-RESP)
+               END-EXEC
+           ELSE
+               EXEC CICS WRITE FILE('CLIMAST')
+                    RIDFLD(CM-CODIGO)
+                    FROM(CLIENT-RECORD)
+                    RESP(CAD-RESP)
+               END-EXEC
+           END-IF.
+       3400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3500-GRAVAR-AUDITORIA - REGISTRA QUEM ALTEROU O QUE E QUANDO   *
+      ******************************************************************
+       3500-GRAVAR-AUDITORIA.
+           EXEC CICS ASSIGN
+                USERID(CAD-OPERADOR)
+           END-EXEC.
+
+           MOVE CM-CODIGO     TO AU-CODIGO.
+           MOVE CAD-DATA       TO AU-DATA.
+           MOVE CAD-HORA       TO AU-HORA.
+           MOVE CAD-OPERADOR  TO AU-OPERADOR.
+           MOVE EIBTRMID      TO AU-TERMINAL.
+           MOVE CAD-FUNCAO     TO AU-TIPO-TRANS.
+
+           SET AU-IDX TO 1.
+           MOVE 'CODIGO'           TO AU-NOME-CAMPO (AU-IDX).
+           MOVE CAD-CM-CODIGO-ANTES TO AU-VALOR-ANTES (AU-IDX).
+           MOVE CM-CODIGO          TO AU-VALOR-DEPOIS (AU-IDX).
+
+           SET AU-IDX TO 2.
+           MOVE 'NOME'             TO AU-NOME-CAMPO (AU-IDX).
+           MOVE CAD-CM-NOME-ANTES   TO AU-VALOR-ANTES (AU-IDX).
+           MOVE CM-NOME            TO AU-VALOR-DEPOIS (AU-IDX).
+
+           SET AU-IDX TO 3.
+           MOVE 'ENDERECO'           TO AU-NOME-CAMPO (AU-IDX).
+           MOVE CAD-CM-ENDERECO-ANTES TO AU-VALOR-ANTES (AU-IDX).
+           MOVE CM-ENDERECO          TO AU-VALOR-DEPOIS (AU-IDX).
+
+           SET AU-IDX TO 4.
+           MOVE 'CIDADE'           TO AU-NOME-CAMPO (AU-IDX).
+           MOVE CAD-CM-CIDADE-ANTES TO AU-VALOR-ANTES (AU-IDX).
+           MOVE CM-CIDADE          TO AU-VALOR-DEPOIS (AU-IDX).
+
+           SET AU-IDX TO 5.
+           MOVE 'ESTADO'           TO AU-NOME-CAMPO (AU-IDX).
+           MOVE CAD-CM-ESTADO-ANTES TO AU-VALOR-ANTES (AU-IDX).
+           MOVE CM-ESTADO          TO AU-VALOR-DEPOIS (AU-IDX).
+
+           SET AU-IDX TO 6.
+           MOVE 'NOMEEST'           TO AU-NOME-CAMPO (AU-IDX).
+           MOVE CAD-CM-NOMEEST-ANTES TO AU-VALOR-ANTES (AU-IDX).
+           MOVE CM-NOMEEST          TO AU-VALOR-DEPOIS (AU-IDX).
+
+           SET AU-IDX TO 7.
+           MOVE 'CEP'           TO AU-NOME-CAMPO (AU-IDX).
+           MOVE CAD-CM-CEP-ANTES TO AU-VALOR-ANTES (AU-IDX).
+           MOVE CM-CEP          TO AU-VALOR-DEPOIS (AU-IDX).
+
+           EXEC CICS WRITE FILE('AUDITLOG')
+                FROM(AUDIT-RECORD)
+                RESP(CAD-RESP)
+           END-EXEC.
+       3500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3600-CONFIRMAR-TELA - AVISA O BALCONISTA E REAPRESENTA A TELA  *
+      *  CAD-RESP AINDA CARREGA O RESULTADO DO WRITE EM AUDITLOG FEITO  *
+      *  POR 3500; O CLIENTE JA FOI GRAVADO NESSE PONTO, ENTAO UMA      *
+      *  FALHA SO NO AUDITLOG NAO DESFAZ A TRANSACAO, MAS O BALCONISTA  *
+      *  PRECISA SABER QUE A TRILHA DE AUDITORIA NAO FOI REGISTRADA.    *
+      ******************************************************************
+       3600-CONFIRMAR-TELA.
+           MOVE CODIGOI        TO CODIGOO.
+           MOVE NOMEI          TO NOMEO.
+           MOVE ENDERECI       TO ENDERECO.
+           MOVE CIDADEI        TO CIDADEO.
+           MOVE ESTADOI        TO ESTADOO.
+           MOVE NOMEESTI       TO NOMEESTO.
+           MOVE CEPI           TO CEPO.
+           IF CAD-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'CLIENTE GRAVADO - FALHA AO REGISTRAR AUDITORIA'
+                   TO ERRMSGO
+           ELSE
+               IF CAD-MESTRE-ACHADO
+                   MOVE 'CLIENTE ALTERADO COM SUCESSO' TO ERRMSGO
+               ELSE
+                   MOVE 'CLIENTE INCLUIDO COM SUCESSO' TO ERRMSGO
+               END-IF
+           END-IF.
+           EXEC CICS SEND MAP('MAPA01') MAPSET('ORA002')
+                ERASE
+           END-EXEC.
+       3600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  5000-BROWSE-ANTERIOR - PF7, VOLTA UM REGISTRO NA SEQUENCIA     *
+      *  CORRENTE.  READPREV APOS UM STARTBR GTEQ JA DEVOLVE O          *
+      *  REGISTRO ANTERIOR AO POSICIONADO, ENTAO UMA SO LEITURA BASTA.  *
+      ******************************************************************
+       5000-BROWSE-ANTERIOR.
+           PERFORM 5200-ABRIR-BROWSE THRU 5200-EXIT.
+           IF CAD-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'N' TO CAD-SW-LEITURA-BROWSE
+           ELSE
+               IF CAD-SEQ-POR-CODIGO
+                   EXEC CICS READPREV FILE('CLIMAST')
+                        INTO(CLIENT-RECORD)
+                        RIDFLD(CM-CODIGO)
+                        RESP(CAD-RESP)
+                   END-EXEC
+                   EXEC CICS ENDBR FILE('CLIMAST')
+                        RESP(CAD-RESP-ENDBR)
+                   END-EXEC
+               ELSE
+                   EXEC CICS READPREV FILE('CLINOME')
+                        INTO(CLIENT-RECORD)
+                        RIDFLD(CM-NOME)
+                        RESP(CAD-RESP)
+                   END-EXEC
+                   EXEC CICS ENDBR FILE('CLINOME')
+                        RESP(CAD-RESP-ENDBR)
+                   END-EXEC
+               END-IF
+               IF CAD-RESP = DFHRESP(NORMAL)
+                   MOVE 'S' TO CAD-SW-LEITURA-BROWSE
+               ELSE
+                   MOVE 'N' TO CAD-SW-LEITURA-BROWSE
+               END-IF
+           END-IF.
+           IF CAD-LEITURA-OK
+               PERFORM 5300-MOSTRAR-REGISTRO THRU 5300-EXIT
+           ELSE
+               MOVE 'INICIO DA LISTA - NAO HA REGISTRO ANTERIOR'
+                   TO ERRMSGO
+               EXEC CICS SEND MAP('MAPA01') MAPSET('ORA002')
+                    DATAONLY CURSOR
+               END-EXEC
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  5100-BROWSE-PROXIMO - PF8, AVANCA UM REGISTRO NA SEQUENCIA     *
+      *  CORRENTE.  O PRIMEIRO READNEXT APOS UM STARTBR GTEQ DEVOLVE O  *
+      *  PROPRIO REGISTRO POSICIONADO; SE ELE JA ESTA NA TELA (CAD-     *
+      *  JA-EXIBIU), ESSE PRIMEIRO READNEXT E DESCARTADO E UM SEGUNDO   *
+      *  TRAZ O PROXIMO.  SE NADA FOI MOSTRADO AINDA NESTA SEQUENCIA    *
+      *  (ENTRADA NOVA NA TRANSACAO OU LOGO APOS UM PF10), O REGISTRO   *
+      *  POSICIONADO PELO STARTBR E, ELE PROPRIO, O PRIMEIRO A MOSTRAR  *
+      *  -- DESCARTA-LO ESCONDERIA PERMANENTEMENTE O PRIMEIRO REGISTRO  *
+      *  DA SEQUENCIA, POR ISSO UMA SO LEITURA BASTA NESSE CASO.        *
+      ******************************************************************
+       5100-BROWSE-PROXIMO.
+           PERFORM 5200-ABRIR-BROWSE THRU 5200-EXIT.
+           IF CAD-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'N' TO CAD-SW-LEITURA-BROWSE
+           ELSE
+               IF CAD-SEQ-POR-CODIGO
+                   EXEC CICS READNEXT FILE('CLIMAST')
+                        INTO(CLIENT-RECORD)
+                        RIDFLD(CM-CODIGO)
+                        RESP(CAD-RESP)
+                   END-EXEC
+                   IF CAD-JA-EXIBIU
+                   AND CAD-RESP = DFHRESP(NORMAL)
+                       EXEC CICS READNEXT FILE('CLIMAST')
+                            INTO(CLIENT-RECORD)
+                            RIDFLD(CM-CODIGO)
+                            RESP(CAD-RESP)
+                       END-EXEC
+                   END-IF
+                   EXEC CICS ENDBR FILE('CLIMAST')
+                        RESP(CAD-RESP-ENDBR)
+                   END-EXEC
+               ELSE
+                   EXEC CICS READNEXT FILE('CLINOME')
+                        INTO(CLIENT-RECORD)
+                        RIDFLD(CM-NOME)
+                        RESP(CAD-RESP)
+                   END-EXEC
+                   IF CAD-JA-EXIBIU
+                   AND CAD-RESP = DFHRESP(NORMAL)
+                       EXEC CICS READNEXT FILE('CLINOME')
+                            INTO(CLIENT-RECORD)
+                            RIDFLD(CM-NOME)
+                            RESP(CAD-RESP)
+                       END-EXEC
+                   END-IF
+                   EXEC CICS ENDBR FILE('CLINOME')
+                        RESP(CAD-RESP-ENDBR)
+                   END-EXEC
+               END-IF
+               IF CAD-RESP = DFHRESP(NORMAL)
+                   MOVE 'S' TO CAD-SW-LEITURA-BROWSE
+               ELSE
+                   MOVE 'N' TO CAD-SW-LEITURA-BROWSE
+               END-IF
+           END-IF.
+           IF CAD-LEITURA-OK
+               PERFORM 5300-MOSTRAR-REGISTRO THRU 5300-EXIT
+           ELSE
+               MOVE 'FIM DA LISTA - NAO HA PROXIMO REGISTRO' TO ERRMSGO
+               EXEC CICS SEND MAP('MAPA01') MAPSET('ORA002')
+                    DATAONLY CURSOR
+               END-EXEC
+           END-IF.
+       5100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  5200-ABRIR-BROWSE - POSICIONA O BROWSE NO PONTO ONDE O         *
+      *  BALCONISTA PAROU, NA SEQUENCIA CORRENTE (CODIGO OU NOME).      *
+      *  CAD-RESP FICA COM O RESULTADO DO STARTBR PARA 5000/5100        *
+      *  DECIDIREM SE HA BASE PARA LER ANTES DE TENTAR O READ/ENDBR.    *
+      ******************************************************************
+       5200-ABRIR-BROWSE.
+           IF CAD-SEQ-POR-CODIGO
+               MOVE CAD-CODIGO-ATUAL TO CM-CODIGO
+               EXEC CICS STARTBR FILE('CLIMAST')
+                    RIDFLD(CM-CODIGO)
+                    GTEQ
+                    RESP(CAD-RESP)
+               END-EXEC
+           ELSE
+               MOVE CAD-NOME-ATUAL TO CM-NOME
+               EXEC CICS STARTBR FILE('CLINOME')
+                    RIDFLD(CM-NOME)
+                    GTEQ
+                    RESP(CAD-RESP)
+               END-EXEC
+           END-IF.
+       5200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  5300-MOSTRAR-REGISTRO - PASSA O REGISTRO LIDO NO BROWSE PARA   *
+      *  A TELA E GRAVA A POSICAO ATUAL NA COMMAREA.                   *
+      ******************************************************************
+       5300-MOSTRAR-REGISTRO.
+           MOVE CM-CODIGO      TO CAD-CODIGO-ATUAL.
+           MOVE CM-NOME        TO CAD-NOME-ATUAL.
+           MOVE 'S'            TO CAD-SW-JA-EXIBIU.
+           MOVE CM-CODIGO      TO CODIGOO.
+           MOVE CM-NOME        TO NOMEO.
+           MOVE CM-ENDERECO    TO ENDERECO.
+           MOVE CM-CIDADE      TO CIDADEO.
+           MOVE CM-ESTADO      TO ESTADOO.
+           MOVE CM-NOMEEST     TO NOMEESTO.
+           MOVE CM-CEP         TO CEPO.
+           MOVE SPACES TO ERRMSGO.
+           EXEC CICS SEND MAP('MAPA01') MAPSET('ORA002')
+                ERASE
+           END-EXEC.
+       5300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  5400-ALTERNAR-SEQUENCIA - PF10, TROCA A ORDEM DO BROWSE ENTRE  *
+      *  CODIGO E NOME; O PROXIMO PF7/PF8 PARTE DO INICIO DA NOVA       *
+      *  SEQUENCIA, POR ISSO CAD-SW-JA-EXIBIU VOLTA A 'N'.              *
+      ******************************************************************
+       5400-ALTERNAR-SEQUENCIA.
+           IF CAD-SEQ-POR-CODIGO
+               MOVE 'N'     TO CAD-SEQUENCIA-BROWSE
+               MOVE SPACES  TO CAD-NOME-ATUAL
+               MOVE 'SEQUENCIA DE NAVEGACAO ALTERADA PARA NOME'
+                   TO ERRMSGO
+           ELSE
+               MOVE 'C'     TO CAD-SEQUENCIA-BROWSE
+               MOVE ZERO    TO CAD-CODIGO-ATUAL
+               MOVE 'SEQUENCIA DE NAVEGACAO ALTERADA PARA CODIGO'
+                   TO ERRMSGO
+           END-IF.
+           MOVE 'N' TO CAD-SW-JA-EXIBIU.
+           EXEC CICS SEND MAP('MAPA01') MAPSET('ORA002')
+                DATAONLY CURSOR
+           END-EXEC.
+       5400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  8000-FINALIZAR - PF3, ENCERRA A TRANSACAO                     *
+      ******************************************************************
+       8000-FINALIZAR.
+           MOVE 'FIM DA MANUTENCAO DE CLIENTES' TO ERRMSGO.
+           EXEC CICS SEND MAP('MAPA01') MAPSET('ORA002')
+                ERASE FREEKB
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9999-ERRO-GERAL - TRATAMENTO GENERICO DE CONDICAO DE ERRO CICS *
+      ******************************************************************
+       9999-ERRO-GERAL.
+           MOVE 'ERRO DE SISTEMA - CHAME O SUPORTE' TO ERRMSGO.
+           EXEC CICS SEND MAP('MAPA01') MAPSET('ORA002')
+                ERASE
+           END-EXEC.
+           EXEC CICS RETURN END-EXEC.
