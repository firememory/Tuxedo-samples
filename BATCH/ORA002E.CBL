@@ -0,0 +1,299 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID : ORA002E                                        *
+      *   AUTHOR     : R. P. SILVEIRA - APPLICATIONS PROGRAMMING       *
+      *   INSTALLATION : DATA CENTER - CLIENT SYSTEMS                  *
+      *   DATE-WRITTEN : 2026-08-09                                    *
+      *                                                                *
+      *   Nightly extract of the client master onto a fixed-format     *
+      *   interface file (BILLREC) for the billing system.  Reads      *
+      *   CLIMAST sequentially by CM-CODIGO and checkpoints every       *
+      *   CAD-INTERVALO-CKPT clients so a job that abends partway       *
+      *   through a large master can be resubmitted and resume from     *
+      *   the last checkpoint rather than re-extracting the whole       *
+      *   file.  The checkpoint record is cleared once a run reaches   *
+      *   end-of-file cleanly.                                          *
+      *                                                                *
+      *   Modification history.                                       *
+      *   2026-08-09  RPS  Original version.                          *
+      *   2026-08-09  RPS  OPEN OUTPUT on BILLCLI was unconditional,    *
+      *                    so a resubmitted job restarting from a       *
+      *                    checkpoint truncated everything the abended  *
+      *                    run had already written.  BILLING is now     *
+      *                    opened OUTPUT only on a clean first run;     *
+      *                    a restart opens it EXTEND instead.           *
+      *   2026-08-09  RPS  OPEN I-O on CHECKPOINT was never checked,    *
+      *                    unlike CLIMAST/BILLING; a missing or         *
+      *                    uncataloged CKPTCLI now routes to 9999-      *
+      *                    ABEND instead of reaching READ CHECKPOINT    *
+      *                    on an unopened file.  BILLREC now carries    *
+      *                    BL-CODIGO, the one field missing that ties   *
+      *                    an extracted row back to its client account. *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ORA002E.
+       AUTHOR.        R. P. SILVEIRA.
+       INSTALLATION.  DATA CENTER - CLIENT SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIMAST       ASSIGN TO CLIMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CODIGO
+               FILE STATUS IS CAD-STATUS-CLIMAST.
+
+           SELECT BILLING       ASSIGN TO BILLCLI
+               FILE STATUS IS CAD-STATUS-BILL.
+
+           SELECT CHECKPOINT    ASSIGN TO CKPTCLI
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CK-CHAVE
+               FILE STATUS IS CAD-STATUS-CKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIMAST.
+       COPY CLIMAST.
+
+       FD  BILLING
+           RECORD CONTAINS 96 CHARACTERS.
+       COPY BILLREC.
+
+       FD  CHECKPOINT.
+       COPY CKPTREC.
+
+       WORKING-STORAGE SECTION.
+
+       01  CAD-STATUS-CLIMAST           PIC X(02)   VALUE '00'.
+       01  CAD-STATUS-BILL              PIC X(02)   VALUE '00'.
+       01  CAD-STATUS-CKPT              PIC X(02)   VALUE '00'.
+
+       01  CAD-SW-FIM-CLIMAST           PIC X(01)   VALUE 'N'.
+           88  CAD-FIM-CLIMAST          VALUE 'S'.
+       01  CAD-SW-REINICIO              PIC X(01)   VALUE 'N'.
+           88  CAD-REINICIO             VALUE 'S'.
+       01  CAD-SW-CKPT-GRAVADO          PIC X(01)   VALUE 'N'.
+           88  CAD-CKPT-JA-GRAVADO      VALUE 'S'.
+
+       01  CAD-INTERVALO-CKPT           PIC 9(04)   VALUE 0100.
+       01  CAD-ULTIMO-CODIGO            PIC 9(06)   VALUE ZERO.
+       01  CAD-REGISTROS-EXTRAIDOS      PIC 9(08)   VALUE ZERO.
+       01  CAD-QUOCIENTE-CKPT           PIC 9(08)   VALUE ZERO.
+       01  CAD-RESTO-CKPT               PIC 9(04)   VALUE ZERO.
+
+       01  CAD-DATA-EXECUCAO            PIC 9(08)   VALUE ZERO.
+       01  CAD-HORA-EXECUCAO            PIC 9(06)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *  0000-MAINLINE                                                 *
+      ******************************************************************
+       0000-MAINLINE.
+           ACCEPT CAD-DATA-EXECUCAO FROM DATE YYYYMMDD.
+           ACCEPT CAD-HORA-EXECUCAO FROM TIME.
+
+           PERFORM 1000-ABRIR-ARQUIVOS   THRU 1000-EXIT.
+           PERFORM 1100-LER-CHECKPOINT   THRU 1100-EXIT.
+           PERFORM 1200-ABRIR-BILLING    THRU 1200-EXIT.
+
+           IF CAD-REINICIO
+               PERFORM 2000-POSICIONAR-REINICIO THRU 2000-EXIT
+           ELSE
+               PERFORM 2100-LER-PRIMEIRO        THRU 2100-EXIT
+           END-IF.
+
+           PERFORM 3000-EXTRAIR-CLIENTE THRU 3000-EXIT
+               UNTIL CAD-FIM-CLIMAST.
+
+           PERFORM 4100-LIMPAR-CHECKPOINT THRU 4100-EXIT.
+           PERFORM 8000-ENCERRAR-ARQUIVOS THRU 8000-EXIT.
+
+           DISPLAY 'ORA002E - CLIENTES EXTRAIDOS: '
+                   CAD-REGISTROS-EXTRAIDOS.
+           GOBACK.
+
+      ******************************************************************
+      *  1000-ABRIR-ARQUIVOS - SO ABRE CLIMAST E CHECKPOINT AQUI;        *
+      *  BILLING E ABERTO DEPOIS, POR 1200-ABRIR-BILLING, UMA VEZ QUE    *
+      *  1100-LER-CHECKPOINT JA TENHA DITO SE ESTA E UMA EXECUCAO NOVA   *
+      *  OU A CONTINUACAO DE UM JOB QUE ABENDOU.                        *
+      ******************************************************************
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT  CLIMAST.
+           OPEN I-O    CHECKPOINT.
+           IF CAD-STATUS-CLIMAST NOT = '00'
+               DISPLAY 'ORA002E - ERRO ABRINDO CLIMAST: '
+                       CAD-STATUS-CLIMAST
+               GO TO 9999-ABEND
+           END-IF.
+           IF CAD-STATUS-CKPT NOT = '00'
+               DISPLAY 'ORA002E - ERRO ABRINDO CKPTCLI: '
+                       CAD-STATUS-CKPT
+               GO TO 9999-ABEND
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1100-LER-CHECKPOINT - PROCURA UM PONTO DE CONTROLE DE UM      *
+      *  JOB ANTERIOR QUE TENHA ABENDADO SEM TERMINAR O ARQUIVO.       *
+      ******************************************************************
+       1100-LER-CHECKPOINT.
+           MOVE 'CKPT' TO CK-CHAVE.
+           READ CHECKPOINT
+               INVALID KEY
+                   MOVE ZERO TO CAD-ULTIMO-CODIGO
+                   MOVE ZERO TO CAD-REGISTROS-EXTRAIDOS
+               NOT INVALID KEY
+                   MOVE 'S' TO CAD-SW-REINICIO
+                   MOVE 'S' TO CAD-SW-CKPT-GRAVADO
+                   MOVE CK-ULTIMO-CODIGO TO CAD-ULTIMO-CODIGO
+                   MOVE CK-REGISTROS-EXTRAIDOS
+                       TO CAD-REGISTROS-EXTRAIDOS
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1200-ABRIR-BILLING - NUMA CONTINUACAO APOS ABEND (CAD-         *
+      *  REINICIO), ABRE BILLCLI EM EXTEND PARA NAO PERDER O QUE JA     *
+      *  FOI EXTRAIDO ANTES DO CHECKPOINT; NUMA EXECUCAO NOVA, ABRE     *
+      *  EM OUTPUT NORMALMENTE.                                        *
+      ******************************************************************
+       1200-ABRIR-BILLING.
+           IF CAD-REINICIO
+               OPEN EXTEND BILLING
+           ELSE
+               OPEN OUTPUT BILLING
+           END-IF.
+           IF CAD-STATUS-BILL NOT = '00'
+               DISPLAY 'ORA002E - ERRO ABRINDO BILLCLI: '
+                       CAD-STATUS-BILL
+               GO TO 9999-ABEND
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2000-POSICIONAR-REINICIO - REPOSICIONA O CLIMAST LOGO APOS O  *
+      *  ULTIMO CLIENTE EXTRAIDO NO JOB QUE ABENDOU.                   *
+      ******************************************************************
+       2000-POSICIONAR-REINICIO.
+           MOVE CAD-ULTIMO-CODIGO TO CM-CODIGO.
+           START CLIMAST KEY IS GREATER THAN CM-CODIGO
+               INVALID KEY
+                   MOVE 'S' TO CAD-SW-FIM-CLIMAST
+           END-START.
+           IF NOT CAD-FIM-CLIMAST
+               PERFORM 2200-LER-PROXIMO THRU 2200-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-LER-PRIMEIRO - INICIO NORMAL, SEM PONTO DE CONTROLE      *
+      ******************************************************************
+       2100-LER-PRIMEIRO.
+           READ CLIMAST NEXT RECORD
+               AT END
+                   MOVE 'S' TO CAD-SW-FIM-CLIMAST
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2200-LER-PROXIMO                                               *
+      ******************************************************************
+       2200-LER-PROXIMO.
+           READ CLIMAST NEXT RECORD
+               AT END
+                   MOVE 'S' TO CAD-SW-FIM-CLIMAST
+           END-READ.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-EXTRAIR-CLIENTE - GRAVA UM CLIENTE NA INTERFACE DE       *
+      *  FATURAMENTO E TIRA UM PONTO DE CONTROLE A CADA                *
+      *  CAD-INTERVALO-CKPT CLIENTES.                                  *
+      ******************************************************************
+       3000-EXTRAIR-CLIENTE.
+           MOVE CM-CODIGO    TO BL-CODIGO.
+           MOVE CM-NOME      TO BL-NOME.
+           MOVE CM-ENDERECO  TO BL-ENDERECO.
+           MOVE CM-CIDADE    TO BL-CIDADE.
+           MOVE CM-ESTADO    TO BL-ESTADO.
+           MOVE CM-CEP       TO BL-CEP.
+           WRITE BILLING-RECORD.
+
+           ADD 1 TO CAD-REGISTROS-EXTRAIDOS.
+           MOVE CM-CODIGO TO CAD-ULTIMO-CODIGO.
+
+           DIVIDE CAD-REGISTROS-EXTRAIDOS BY CAD-INTERVALO-CKPT
+               GIVING CAD-QUOCIENTE-CKPT
+               REMAINDER CAD-RESTO-CKPT.
+           IF CAD-RESTO-CKPT = ZERO
+               PERFORM 4000-GRAVAR-CHECKPOINT THRU 4000-EXIT
+           END-IF.
+
+           PERFORM 2200-LER-PROXIMO THRU 2200-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  4000-GRAVAR-CHECKPOINT - GRAVA/ATUALIZA O PONTO DE CONTROLE   *
+      ******************************************************************
+       4000-GRAVAR-CHECKPOINT.
+           MOVE 'CKPT'                  TO CK-CHAVE.
+           MOVE CAD-ULTIMO-CODIGO       TO CK-ULTIMO-CODIGO.
+           MOVE CAD-REGISTROS-EXTRAIDOS TO CK-REGISTROS-EXTRAIDOS.
+           MOVE CAD-DATA-EXECUCAO       TO CK-DATA-EXECUCAO.
+           MOVE CAD-HORA-EXECUCAO       TO CK-HORA-EXECUCAO.
+
+           IF CAD-CKPT-JA-GRAVADO
+               REWRITE CHECKPOINT-RECORD
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               MOVE 'S' TO CAD-SW-CKPT-GRAVADO
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  4100-LIMPAR-CHECKPOINT - ARQUIVO TERMINOU LIMPO; NAO HA MAIS  *
+      *  PONTO DE REINICIO A MANTER PARA A PROXIMA EXECUCAO.            *
+      ******************************************************************
+       4100-LIMPAR-CHECKPOINT.
+           IF CAD-CKPT-JA-GRAVADO
+               MOVE 'CKPT' TO CK-CHAVE
+               DELETE CHECKPOINT RECORD
+           END-IF.
+       4100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  8000-ENCERRAR-ARQUIVOS                                         *
+      ******************************************************************
+       8000-ENCERRAR-ARQUIVOS.
+           CLOSE CLIMAST BILLING CHECKPOINT.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9999-ABEND - ENCERRA O JOB COM CONDICAO DE ERRO                *
+      ******************************************************************
+       9999-ABEND.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
