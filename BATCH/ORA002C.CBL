@@ -0,0 +1,161 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID : ORA002C                                        *
+      *   AUTHOR     : R. P. SILVEIRA - APPLICATIONS PROGRAMMING       *
+      *   INSTALLATION : DATA CENTER - CLIENT SYSTEMS                  *
+      *   DATE-WRITTEN : 2026-08-09                                    *
+      *                                                                *
+      *   ONE-TIME utility that converts the client master file from  *
+      *   the old 3-digit CM-CODIGO key (CLIMASTO) onto the widened    *
+      *   6-digit key (CLIMAST), run once when CODIGOI/CODIGOO on      *
+      *   MAPA01 were widened past the 999-client ceiling.  Run this   *
+      *   job exactly once, before ORA002 is cut over to the new       *
+      *   CLIMAST DD, then retire it.                                  *
+      *                                                                *
+      *   Modification history.                                       *
+      *   2026-08-09  RPS  Original version.                          *
+      *   2026-08-09  RPS  Working-storage renamed to the CAD- prefix   *
+      *                    used across the client maintenance suite.   *
+      *   2026-08-09  RPS  2000-LER-PROXIMO renumbered to 2100- so it   *
+      *                    no longer shares a paragraph number with     *
+      *                    2000-LER-PRIMEIRO.                          *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ORA002C.
+       AUTHOR.        R. P. SILVEIRA.
+       INSTALLATION.  DATA CENTER - CLIENT SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIMAST-ANTIGO  ASSIGN TO CLIMASTO
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CMO-CODIGO
+               FILE STATUS IS CAD-STATUS-ANTIGO.
+
+           SELECT CLIMAST-NOVO    ASSIGN TO CLIMASTN
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CODIGO
+               FILE STATUS IS CAD-STATUS-NOVO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIMAST-ANTIGO.
+       COPY CLIMASTO.
+
+       FD  CLIMAST-NOVO.
+       COPY CLIMAST.
+
+       WORKING-STORAGE SECTION.
+
+       01  CAD-STATUS-ANTIGO             PIC X(02)   VALUE '00'.
+           88  CAD-FIM-ANTIGO            VALUE '10'.
+       01  CAD-STATUS-NOVO               PIC X(02)   VALUE '00'.
+
+       01  CAD-CONTADORES.
+           05  CAD-LIDOS                 PIC 9(08)   VALUE ZERO.
+           05  CAD-GRAVADOS              PIC 9(08)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *  0000-MAINLINE                                                 *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS    THRU 1000-EXIT.
+           PERFORM 2000-LER-PRIMEIRO      THRU 2000-EXIT.
+           PERFORM 3000-CONVERTER-CLIENTE THRU 3000-EXIT
+               UNTIL CAD-FIM-ANTIGO.
+           PERFORM 8000-ENCERRAR-ARQUIVOS THRU 8000-EXIT.
+           DISPLAY 'ORA002C - REGISTROS LIDOS     : ' CAD-LIDOS.
+           DISPLAY 'ORA002C - REGISTROS CONVERTIDOS: ' CAD-GRAVADOS.
+           GOBACK.
+
+      ******************************************************************
+      *  1000-ABRIR-ARQUIVOS                                           *
+      ******************************************************************
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT  CLIMAST-ANTIGO.
+           OPEN OUTPUT CLIMAST-NOVO.
+           IF CAD-STATUS-ANTIGO NOT = '00'
+               DISPLAY 'ORA002C - ERRO ABRINDO CLIMASTO: '
+                       CAD-STATUS-ANTIGO
+               GO TO 9999-ABEND
+           END-IF.
+           IF CAD-STATUS-NOVO NOT = '00'
+               DISPLAY 'ORA002C - ERRO ABRINDO CLIMASTN: '
+                       CAD-STATUS-NOVO
+               GO TO 9999-ABEND
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2000-LER-PRIMEIRO                                              *
+      ******************************************************************
+       2000-LER-PRIMEIRO.
+           READ CLIMAST-ANTIGO NEXT RECORD
+               AT END
+                   MOVE '10' TO CAD-STATUS-ANTIGO
+           END-READ.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-LER-PROXIMO                                               *
+      ******************************************************************
+       2100-LER-PROXIMO.
+           READ CLIMAST-ANTIGO NEXT RECORD
+               AT END
+                   MOVE '10' TO CAD-STATUS-ANTIGO
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-CONVERTER-CLIENTE - COPIA UM REGISTRO PARA O NOVO LAYOUT  *
+      ******************************************************************
+       3000-CONVERTER-CLIENTE.
+           ADD 1 TO CAD-LIDOS.
+           MOVE CMO-CODIGO    TO CM-CODIGO.
+           MOVE CMO-NOME      TO CM-NOME.
+           MOVE CMO-ENDERECO  TO CM-ENDERECO.
+           MOVE CMO-CIDADE    TO CM-CIDADE.
+           MOVE CMO-ESTADO    TO CM-ESTADO.
+           MOVE CMO-NOMEEST   TO CM-NOMEEST.
+           MOVE CMO-CEP       TO CM-CEP.
+           WRITE CLIENT-RECORD
+               INVALID KEY
+                   DISPLAY 'ORA002C - CHAVE DUPLICADA IGNORADA: '
+                           CM-CODIGO
+               NOT INVALID KEY
+                   ADD 1 TO CAD-GRAVADOS
+           END-WRITE.
+           PERFORM 2100-LER-PROXIMO THRU 2100-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  8000-ENCERRAR-ARQUIVOS                                         *
+      ******************************************************************
+       8000-ENCERRAR-ARQUIVOS.
+           CLOSE CLIMAST-ANTIGO CLIMAST-NOVO.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9999-ABEND - ENCERRA O JOB COM CONDICAO DE ERRO                *
+      ******************************************************************
+       9999-ABEND.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
