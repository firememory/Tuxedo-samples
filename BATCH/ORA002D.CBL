@@ -0,0 +1,411 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID : ORA002D                                        *
+      *   AUTHOR     : R. P. SILVEIRA - APPLICATIONS PROGRAMMING       *
+      *   INSTALLATION : DATA CENTER - CLIENT SYSTEMS                  *
+      *   DATE-WRITTEN : 2026-08-09                                    *
+      *                                                                *
+      *   Nightly job that scans the whole client master for likely    *
+      *   duplicate clients registered under different CODIGOI values. *
+      *   Sorts the master on NOME/ENDERECO/CIDADE/CEP so records       *
+      *   describing the same client land next to each other, then      *
+      *   flags each run of two or more matching records as a          *
+      *   possible duplicate on the exception report.                  *
+      *                                                                *
+      *   Modification history.                                       *
+      *   2026-08-09  RPS  Original version.                          *
+      *   2026-08-09  RPS  The NOME/ENDERECO match was byte-exact,     *
+      *                    which missed the slightly-different-        *
+      *                    spelling case the report is meant to catch. *
+      *                    The sort now runs as an INPUT PROCEDURE      *
+      *                    that builds SR-NOME-NORM/SR-ENDERECO-NORM    *
+      *                    (uppercased, repeated internal spaces        *
+      *                    squeezed to one) and both the sort key and   *
+      *                    the duplicate comparison use those instead   *
+      *                    -- CIDADE/CEP still have to match exactly.   *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ORA002D.
+       AUTHOR.        R. P. SILVEIRA.
+       INSTALLATION.  DATA CENTER - CLIENT SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIMAST       ASSIGN TO CLIMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CODIGO
+               FILE STATUS IS CAD-STATUS-CLIMAST.
+
+           SELECT SORT-FILE     ASSIGN TO SORTWK01.
+
+           SELECT RELATORIO     ASSIGN TO DUPCLI
+               FILE STATUS IS CAD-STATUS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIMAST.
+       COPY CLIMAST.
+
+      *---------------------------------------------------------------*
+      *  SORT-CLIENTE-REC carries the same fields as CLIENT-RECORD,   *
+      *  plus SR-NOME-NORM/SR-ENDERECO-NORM, filled in by the INPUT   *
+      *  PROCEDURE from SR-NOME/SR-ENDERECO with case and spacing     *
+      *  differences squeezed out, so two records for the same       *
+      *  client that were typed slightly differently still sort      *
+      *  next to each other and compare equal as duplicates.         *
+      *---------------------------------------------------------------*
+       SD  SORT-FILE.
+       01  SORT-CLIENTE-REC.
+           05  SR-CODIGO                PIC 9(06).
+           05  SR-NOME                  PIC X(30).
+           05  SR-ENDERECO              PIC X(30).
+           05  SR-CIDADE                PIC X(20).
+           05  SR-ESTADO                PIC X(02).
+           05  SR-NOMEEST               PIC X(25).
+           05  SR-CEP                   PIC 9(08).
+           05  SR-NOME-NORM             PIC X(30).
+           05  SR-ENDERECO-NORM         PIC X(30).
+
+       FD  RELATORIO
+           RECORD CONTAINS 132 CHARACTERS.
+       COPY DUPLREC.
+
+       WORKING-STORAGE SECTION.
+
+       01  CAD-STATUS-CLIMAST           PIC X(02)   VALUE '00'.
+       01  CAD-STATUS-RELAT             PIC X(02)   VALUE '00'.
+
+       01  CAD-SW-FIM-SORT              PIC X(01)   VALUE 'N'.
+           88  CAD-FIM-SORT             VALUE 'S'.
+       01  CAD-SW-TEM-ANTERIOR          PIC X(01)   VALUE 'N'.
+           88  CAD-TEM-ANTERIOR         VALUE 'S'.
+       01  CAD-SW-GRUPO-ABERTO          PIC X(01)   VALUE 'N'.
+           88  CAD-GRUPO-ABERTO         VALUE 'S'.
+
+       01  CAD-SW-FIM-CARGA             PIC X(01)   VALUE 'N'.
+           88  CAD-FIM-CARGA            VALUE 'S'.
+
+       01  CAD-CLIENTE-ANTERIOR.
+           05  CAD-CODIGO-ANTERIOR      PIC 9(06).
+           05  CAD-NOME-ANTERIOR        PIC X(30).
+           05  CAD-ENDERECO-ANTERIOR    PIC X(30).
+           05  CAD-CIDADE-ANTERIOR      PIC X(20).
+           05  CAD-CEP-ANTERIOR         PIC 9(08).
+           05  CAD-NOME-ANTERIOR-NORM   PIC X(30).
+           05  CAD-ENDERECO-ANTERIOR-NORM PIC X(30).
+
+       01  CAD-CONTADORES.
+           05  CAD-CONTADOR-GRUPOS      PIC 9(06)   VALUE ZERO.
+           05  CAD-CONTADOR-REGISTROS   PIC 9(08)   VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *  CAD-NORM-AREA - area de trabalho de 1150-NORMALIZAR-CAMPO.   *
+      *  O chamador poe o valor a normalizar em CAD-NORM-ENTRADA; o   *
+      *  resultado (maiusculas, espacos internos repetidos reduzidos  *
+      *  a um so) volta em CAD-NORM-SAIDA.                            *
+      *---------------------------------------------------------------*
+       01  CAD-NORM-AREA.
+           05  CAD-NORM-ENTRADA         PIC X(30).
+           05  CAD-NORM-SAIDA           PIC X(30).
+           05  CAD-NORM-POS-LEITURA     PIC 9(02)   COMP.
+           05  CAD-NORM-POS-GRAVACAO    PIC 9(02)   COMP.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *  0000-MAINLINE                                                 *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS THRU 1000-EXIT.
+
+           SORT SORT-FILE
+               ON ASCENDING KEY SR-NOME-NORM SR-ENDERECO-NORM
+                                SR-CIDADE SR-CEP SR-CODIGO
+               INPUT PROCEDURE IS 1100-CARREGAR-ORDENACAO
+                   THRU 1100-EXIT
+               OUTPUT PROCEDURE IS 3000-LOCALIZAR-DUPLICADOS
+                   THRU 3000-EXIT.
+
+           PERFORM 8000-ENCERRAR-ARQUIVOS THRU 8000-EXIT.
+           DISPLAY 'ORA002D - GRUPOS DE POSSIVEL DUPLICATA: '
+                   CAD-CONTADOR-GRUPOS.
+           DISPLAY 'ORA002D - CLIENTES ENVOLVIDOS          : '
+                   CAD-CONTADOR-REGISTROS.
+           GOBACK.
+
+      ******************************************************************
+      *  1000-ABRIR-ARQUIVOS                                           *
+      ******************************************************************
+       1000-ABRIR-ARQUIVOS.
+           OPEN OUTPUT RELATORIO.
+           IF CAD-STATUS-RELAT NOT = '00'
+               DISPLAY 'ORA002D - ERRO ABRINDO DUPCLI: '
+                       CAD-STATUS-RELAT
+               GO TO 9999-ABEND
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1100-CARREGAR-ORDENACAO - INPUT PROCEDURE DO SORT; LE CLIMAST *
+      *  DO INICIO AO FIM E RELEASA CADA REGISTRO JA COM AS VERSOES    *
+      *  NORMALIZADAS DE NOME/ENDERECO QUE O SORT VAI USAR COMO CHAVE. *
+      ******************************************************************
+       1100-CARREGAR-ORDENACAO.
+           OPEN INPUT CLIMAST.
+           IF CAD-STATUS-CLIMAST NOT = '00'
+               DISPLAY 'ORA002D - ERRO ABRINDO CLIMAST: '
+                       CAD-STATUS-CLIMAST
+               GO TO 9999-ABEND
+           END-IF.
+           MOVE 'N' TO CAD-SW-FIM-CARGA.
+           PERFORM 1110-LER-PROXIMO THRU 1110-EXIT.
+           PERFORM 1120-GRAVAR-NO-SORT THRU 1120-EXIT
+               UNTIL CAD-FIM-CARGA.
+           CLOSE CLIMAST.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1110-LER-PROXIMO - LE O PROXIMO REGISTRO DE CLIMAST           *
+      ******************************************************************
+       1110-LER-PROXIMO.
+           READ CLIMAST
+               AT END
+                   MOVE 'S' TO CAD-SW-FIM-CARGA
+           END-READ.
+       1110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1120-GRAVAR-NO-SORT - MONTA SORT-CLIENTE-REC A PARTIR DO      *
+      *  REGISTRO DE CLIMAST CORRENTE, NORMALIZA NOME/ENDERECO E       *
+      *  RELEASA O REGISTRO PARA O SORT.                               *
+      ******************************************************************
+       1120-GRAVAR-NO-SORT.
+           MOVE CM-CODIGO     TO SR-CODIGO.
+           MOVE CM-NOME       TO SR-NOME.
+           MOVE CM-ENDERECO   TO SR-ENDERECO.
+           MOVE CM-CIDADE     TO SR-CIDADE.
+           MOVE CM-ESTADO     TO SR-ESTADO.
+           MOVE CM-NOMEEST    TO SR-NOMEEST.
+           MOVE CM-CEP        TO SR-CEP.
+
+           MOVE SR-NOME       TO CAD-NORM-ENTRADA.
+           PERFORM 1150-NORMALIZAR-CAMPO THRU 1150-EXIT.
+           MOVE CAD-NORM-SAIDA TO SR-NOME-NORM.
+
+           MOVE SR-ENDERECO   TO CAD-NORM-ENTRADA.
+           PERFORM 1150-NORMALIZAR-CAMPO THRU 1150-EXIT.
+           MOVE CAD-NORM-SAIDA TO SR-ENDERECO-NORM.
+
+           RELEASE SORT-CLIENTE-REC.
+
+           PERFORM 1110-LER-PROXIMO THRU 1110-EXIT.
+       1120-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1150-NORMALIZAR-CAMPO - PASSA CAD-NORM-ENTRADA PARA           *
+      *  MAIUSCULAS E REDUZ QUALQUER SEQUENCIA DE ESPACOS INTERNOS A   *
+      *  UM SO, DEIXANDO O RESULTADO EM CAD-NORM-SAIDA.  ISTO FAZ COM  *
+      *  QUE "JOAO DA SILVA" E "joao  da silva" SEJAM RECONHECIDOS     *
+      *  COMO O MESMO CLIENTE NA COMPARACAO DE DUPLICATAS.             *
+      ******************************************************************
+       1150-NORMALIZAR-CAMPO.
+           INSPECT CAD-NORM-ENTRADA CONVERTING
+               'abcdefghijklmnopqrstuvwxyz'
+               TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+           MOVE SPACES TO CAD-NORM-SAIDA.
+           MOVE 1      TO CAD-NORM-POS-LEITURA.
+           MOVE ZERO   TO CAD-NORM-POS-GRAVACAO.
+           PERFORM 1160-COMPACTAR-CARACTER THRU 1160-EXIT
+               UNTIL CAD-NORM-POS-LEITURA > 30.
+       1150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1160-COMPACTAR-CARACTER - COPIA UM CARACTER DE CAD-NORM-      *
+      *  ENTRADA PARA CAD-NORM-SAIDA, DESCARTANDO UM ESPACO QUANDO O   *
+      *  ULTIMO CARACTER JA GRAVADO TAMBEM FOR ESPACO.                *
+      ******************************************************************
+       1160-COMPACTAR-CARACTER.
+           IF CAD-NORM-ENTRADA (CAD-NORM-POS-LEITURA:1) = SPACE
+               IF CAD-NORM-POS-GRAVACAO > 0
+                   IF CAD-NORM-SAIDA (CAD-NORM-POS-GRAVACAO:1)
+                           NOT = SPACE
+                       ADD 1 TO CAD-NORM-POS-GRAVACAO
+                       MOVE SPACE
+                           TO CAD-NORM-SAIDA (CAD-NORM-POS-GRAVACAO:1)
+                   END-IF
+               END-IF
+           ELSE
+               ADD 1 TO CAD-NORM-POS-GRAVACAO
+               MOVE CAD-NORM-ENTRADA (CAD-NORM-POS-LEITURA:1)
+                   TO CAD-NORM-SAIDA (CAD-NORM-POS-GRAVACAO:1)
+           END-IF.
+           ADD 1 TO CAD-NORM-POS-LEITURA.
+       1160-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-LOCALIZAR-DUPLICADOS - OUTPUT PROCEDURE DO SORT; VARRE   *
+      *  OS REGISTROS ORDENADOS E ACUSA CADA GRUPO DE DOIS OU MAIS     *
+      *  CLIENTES COM NOME/ENDERECO/CIDADE/CEP IGUAIS.                *
+      ******************************************************************
+       3000-LOCALIZAR-DUPLICADOS.
+           PERFORM 3600-IMPRIMIR-CABECALHO THRU 3600-EXIT.
+           MOVE 'N' TO CAD-SW-TEM-ANTERIOR.
+           MOVE 'N' TO CAD-SW-GRUPO-ABERTO.
+           MOVE ZERO TO CAD-CONTADOR-GRUPOS CAD-CONTADOR-REGISTROS.
+
+           PERFORM 3300-RETORNAR-PROXIMO THRU 3300-EXIT.
+           PERFORM 3200-PROCESSAR-REGISTRO THRU 3200-EXIT
+               UNTIL CAD-FIM-SORT.
+
+           PERFORM 3500-IMPRIMIR-TOTAL-GERAL THRU 3500-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3200-PROCESSAR-REGISTRO - COMPARA O REGISTRO ATUAL COM O      *
+      *  ANTERIOR NA ORDEM NOME/ENDERECO/CIDADE/CEP.  NOME E ENDERECO  *
+      *  SAO COMPARADOS PELA VERSAO NORMALIZADA (SR-NOME-NORM/SR-      *
+      *  ENDERECO-NORM), PARA QUE DIFERENCAS DE CAIXA OU DE ESPACAMENTO*
+      *  NAO ESCONDAM UMA DUPLICATA; CIDADE E CEP CONTINUAM EXATOS.    *
+      ******************************************************************
+       3200-PROCESSAR-REGISTRO.
+           IF CAD-TEM-ANTERIOR
+               IF SR-NOME-NORM     = CAD-NOME-ANTERIOR-NORM
+                  AND SR-ENDERECO-NORM = CAD-ENDERECO-ANTERIOR-NORM
+                  AND SR-CIDADE   = CAD-CIDADE-ANTERIOR
+                  AND SR-CEP      = CAD-CEP-ANTERIOR
+                   IF NOT CAD-GRUPO-ABERTO
+                       ADD 1 TO CAD-CONTADOR-GRUPOS
+                       PERFORM 3400-IMPRIMIR-SEPARADOR THRU 3400-EXIT
+                       PERFORM 3700-IMPRIMIR-ANTERIOR  THRU 3700-EXIT
+                       MOVE 'S' TO CAD-SW-GRUPO-ABERTO
+                   END-IF
+                   PERFORM 3710-IMPRIMIR-ATUAL THRU 3710-EXIT
+               ELSE
+                   MOVE 'N' TO CAD-SW-GRUPO-ABERTO
+               END-IF
+           END-IF.
+
+           MOVE SR-CODIGO    TO CAD-CODIGO-ANTERIOR.
+           MOVE SR-NOME      TO CAD-NOME-ANTERIOR.
+           MOVE SR-ENDERECO  TO CAD-ENDERECO-ANTERIOR.
+           MOVE SR-CIDADE    TO CAD-CIDADE-ANTERIOR.
+           MOVE SR-CEP       TO CAD-CEP-ANTERIOR.
+           MOVE SR-NOME-NORM TO CAD-NOME-ANTERIOR-NORM.
+           MOVE SR-ENDERECO-NORM TO CAD-ENDERECO-ANTERIOR-NORM.
+           MOVE 'S' TO CAD-SW-TEM-ANTERIOR.
+
+           PERFORM 3300-RETORNAR-PROXIMO THRU 3300-EXIT.
+       3200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3300-RETORNAR-PROXIMO - LE O PROXIMO REGISTRO ORDENADO        *
+      ******************************************************************
+       3300-RETORNAR-PROXIMO.
+           RETURN SORT-FILE
+               AT END
+                   MOVE 'S' TO CAD-SW-FIM-SORT
+           END-RETURN.
+       3300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3400-IMPRIMIR-SEPARADOR - ANUNCIA O INICIO DE UM NOVO GRUPO   *
+      ******************************************************************
+       3400-IMPRIMIR-SEPARADOR.
+           MOVE SPACES                             TO DL-SEPARADOR.
+           MOVE 'POSSIVEL CLIENTE DUPLICADO - VERIFICAR CODIGOS'
+               TO DS-TEXTO.
+           WRITE DL-SEPARADOR.
+       3400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3500-IMPRIMIR-TOTAL-GERAL - TOTAIS DO RELATORIO               *
+      ******************************************************************
+       3500-IMPRIMIR-TOTAL-GERAL.
+           MOVE SPACES                        TO DL-TOTAL-GERAL.
+           MOVE 'GRUPOS DE POSSIVEL DUPLICATA' TO DT-TEXTO.
+           MOVE CAD-CONTADOR-GRUPOS             TO DT-QUANTIDADE.
+           WRITE DL-TOTAL-GERAL.
+
+           MOVE SPACES                        TO DL-TOTAL-GERAL.
+           MOVE 'CLIENTES ENVOLVIDOS'           TO DT-TEXTO.
+           MOVE CAD-CONTADOR-REGISTROS          TO DT-QUANTIDADE.
+           WRITE DL-TOTAL-GERAL.
+       3500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3600-IMPRIMIR-CABECALHO - TITULO DO RELATORIO                 *
+      ******************************************************************
+       3600-IMPRIMIR-CABECALHO.
+           MOVE SPACES TO DL-CABECALHO.
+           MOVE 'RELATORIO DE POSSIVEIS CLIENTES DUPLICADOS'
+               TO DH-TITULO.
+           WRITE DL-CABECALHO.
+       3600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3700-IMPRIMIR-ANTERIOR - PRIMEIRO REGISTRO DO GRUPO (JA LIDO, *
+      *  GUARDADO NA AREA CAD-CLIENTE-ANTERIOR QUANDO FOI PROCESSADO). *
+      ******************************************************************
+       3700-IMPRIMIR-ANTERIOR.
+           MOVE SPACES               TO DL-DETALHE.
+           MOVE CAD-CODIGO-ANTERIOR  TO DL-CODIGO.
+           MOVE CAD-NOME-ANTERIOR    TO DL-NOME.
+           MOVE CAD-ENDERECO-ANTERIOR TO DL-ENDERECO.
+           MOVE CAD-CIDADE-ANTERIOR  TO DL-CIDADE.
+           MOVE CAD-CEP-ANTERIOR     TO DL-CEP.
+           WRITE DL-DETALHE.
+           ADD 1 TO CAD-CONTADOR-REGISTROS.
+       3700-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3710-IMPRIMIR-ATUAL - REGISTRO CORRENTE DO GRUPO              *
+      ******************************************************************
+       3710-IMPRIMIR-ATUAL.
+           MOVE SPACES      TO DL-DETALHE.
+           MOVE SR-CODIGO   TO DL-CODIGO.
+           MOVE SR-NOME     TO DL-NOME.
+           MOVE SR-ENDERECO TO DL-ENDERECO.
+           MOVE SR-CIDADE   TO DL-CIDADE.
+           MOVE SR-CEP      TO DL-CEP.
+           WRITE DL-DETALHE.
+           ADD 1 TO CAD-CONTADOR-REGISTROS.
+       3710-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  8000-ENCERRAR-ARQUIVOS                                         *
+      ******************************************************************
+       8000-ENCERRAR-ARQUIVOS.
+           CLOSE RELATORIO.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9999-ABEND - ENCERRA O JOB COM CONDICAO DE ERRO                *
+      ******************************************************************
+       9999-ABEND.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
