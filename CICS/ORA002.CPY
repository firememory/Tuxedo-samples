@@ -3,6 +3,13 @@
       *   MapSet Name   ORA002
       *   Date Created  01/11/2015
       *   Time Created  19:09:33
+      *
+      *   Maintenance history
+      *   2026-08-09  RPS  CODIGOI/CODIGOO widened 999 -> 9(6),
+      *                    client code ceiling raised past 999.
+      *   2026-08-09  RPS  Added ERRMSG2-ERRMSG6 so every field edit
+      *                    found in one pass can be shown at once
+      *                    instead of only the first.
 
       *  Input Data For Map MAPA01
          01 MAPA01I.
@@ -11,7 +18,7 @@
             03 CODIGOF                        PIC X.
             03 FILLER REDEFINES CODIGOF.
                05 CODIGOA                        PIC X.
-            03 CODIGOI                        PIC 999.
+            03 CODIGOI                        PIC 9(6).
             03 NOMEL                          PIC S9(4) COMP.
             03 NOMEF                          PIC X.
             03 FILLER REDEFINES NOMEF.
@@ -47,12 +54,37 @@
             03 FILLER REDEFINES ERRMSGF.
                05 ERRMSGA                        PIC X.
             03 ERRMSGI                        PIC X(60).
+            03 ERRMSG2L                       PIC S9(4) COMP.
+            03 ERRMSG2F                       PIC X.
+            03 FILLER REDEFINES ERRMSG2F.
+               05 ERRMSG2A                       PIC X.
+            03 ERRMSG2I                       PIC X(60).
+            03 ERRMSG3L                       PIC S9(4) COMP.
+            03 ERRMSG3F                       PIC X.
+            03 FILLER REDEFINES ERRMSG3F.
+               05 ERRMSG3A                       PIC X.
+            03 ERRMSG3I                       PIC X(60).
+            03 ERRMSG4L                       PIC S9(4) COMP.
+            03 ERRMSG4F                       PIC X.
+            03 FILLER REDEFINES ERRMSG4F.
+               05 ERRMSG4A                       PIC X.
+            03 ERRMSG4I                       PIC X(60).
+            03 ERRMSG5L                       PIC S9(4) COMP.
+            03 ERRMSG5F                       PIC X.
+            03 FILLER REDEFINES ERRMSG5F.
+               05 ERRMSG5A                       PIC X.
+            03 ERRMSG5I                       PIC X(60).
+            03 ERRMSG6L                       PIC S9(4) COMP.
+            03 ERRMSG6F                       PIC X.
+            03 FILLER REDEFINES ERRMSG6F.
+               05 ERRMSG6A                       PIC X.
+            03 ERRMSG6I                       PIC X(60).
 
       *  Output Data For Map MAPA01
          01 MAPA01O REDEFINES MAPA01I.
             03 FILLER                         PIC X(12).
             03 FILLER                         PIC X(3).
-            03 CODIGOO                        PIC 999.
+            03 CODIGOO                        PIC 9(6).
             03 FILLER                         PIC X(3).
             03 NOMEO                          PIC X(30).
             03 FILLER                         PIC X(3).
@@ -67,4 +99,14 @@
             03 CEPO                           PIC 99999999.
             03 FILLER                         PIC X(3).
             03 ERRMSGO                        PIC X(60).
+            03 FILLER                         PIC X(3).
+            03 ERRMSG2O                       PIC X(60).
+            03 FILLER                         PIC X(3).
+            03 ERRMSG3O                       PIC X(60).
+            03 FILLER                         PIC X(3).
+            03 ERRMSG4O                       PIC X(60).
+            03 FILLER                         PIC X(3).
+            03 ERRMSG5O                       PIC X(60).
+            03 FILLER                         PIC X(3).
+            03 ERRMSG6O                       PIC X(60).
 
