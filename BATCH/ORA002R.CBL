@@ -0,0 +1,219 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID : ORA002R                                        *
+      *   AUTHOR     : R. P. SILVEIRA - APPLICATIONS PROGRAMMING       *
+      *   INSTALLATION : DATA CENTER - CLIENT SYSTEMS                  *
+      *   DATE-WRITTEN : 2026-08-09                                    *
+      *                                                                *
+      *   Prints the client directory report used by the regional      *
+      *   sales team: the client master sorted by CM-ESTADO then       *
+      *   CM-CIDADE, one line per client (CODIGO/NOME/ENDERECO/CEP),   *
+      *   with a client-count subtotal at the end of each state and    *
+      *   a grand total at the end of the report.                      *
+      *                                                                *
+      *   Modification history.                                       *
+      *   2026-08-09  RPS  Original version.                          *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ORA002R.
+       AUTHOR.        R. P. SILVEIRA.
+       INSTALLATION.  DATA CENTER - CLIENT SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIMAST       ASSIGN TO CLIMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CODIGO
+               FILE STATUS IS CAD-STATUS-CLIMAST.
+
+           SELECT SORT-FILE     ASSIGN TO SORTWK01.
+
+           SELECT RELATORIO     ASSIGN TO DIRCLI
+               FILE STATUS IS CAD-STATUS-RELAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CLIMAST.
+       COPY CLIMAST.
+
+       SD  SORT-FILE.
+       COPY CLIMAST REPLACING ==CLIENT-RECORD== BY ==SORT-CLIENTE-REC==
+                              ==CM-CODIGO==      BY ==SC-CODIGO==
+                              ==CM-NOME==        BY ==SC-NOME==
+                              ==CM-ENDERECO==    BY ==SC-ENDERECO==
+                              ==CM-CIDADE==      BY ==SC-CIDADE==
+                              ==CM-ESTADO==      BY ==SC-ESTADO==
+                              ==CM-NOMEEST==     BY ==SC-NOMEEST==
+                              ==CM-CEP==         BY ==SC-CEP==.
+
+       FD  RELATORIO
+           RECORD CONTAINS 132 CHARACTERS.
+       COPY DIRREC.
+
+       WORKING-STORAGE SECTION.
+
+       01  CAD-STATUS-CLIMAST           PIC X(02)   VALUE '00'.
+       01  CAD-STATUS-RELAT             PIC X(02)   VALUE '00'.
+
+       01  CAD-SW-FIM-SORT              PIC X(01)   VALUE 'N'.
+           88  CAD-FIM-SORT             VALUE 'S'.
+
+       01  CAD-ESTADO-ANTERIOR          PIC X(02)   VALUE SPACES.
+
+       01  CAD-CONTADORES.
+           05  CAD-CONTADOR-ESTADO      PIC 9(06)   VALUE ZERO.
+           05  CAD-CONTADOR-GERAL       PIC 9(08)   VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *  0000-MAINLINE                                                 *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-ABRIR-ARQUIVOS THRU 1000-EXIT.
+
+           SORT SORT-FILE
+               ON ASCENDING KEY SC-ESTADO SC-CIDADE SC-CODIGO
+               USING CLIMAST
+               OUTPUT PROCEDURE IS 3000-IMPRIMIR THRU 3000-EXIT.
+
+           PERFORM 8000-ENCERRAR-ARQUIVOS THRU 8000-EXIT.
+           DISPLAY 'ORA002R - CLIENTES IMPRESSOS: ' CAD-CONTADOR-GERAL.
+           GOBACK.
+
+      ******************************************************************
+      *  1000-ABRIR-ARQUIVOS                                           *
+      ******************************************************************
+       1000-ABRIR-ARQUIVOS.
+           OPEN OUTPUT RELATORIO.
+           IF CAD-STATUS-RELAT NOT = '00'
+               DISPLAY 'ORA002R - ERRO ABRINDO DIRCLI: '
+                       CAD-STATUS-RELAT
+               GO TO 9999-ABEND
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3000-IMPRIMIR - OUTPUT PROCEDURE DO SORT; CONTROLA A QUEBRA    *
+      *  POR ESTADO E IMPRIME CABECALHO, DETALHE, SUBTOTAL E TOTAL.    *
+      ******************************************************************
+       3000-IMPRIMIR.
+           MOVE SPACES TO CAD-ESTADO-ANTERIOR.
+           MOVE ZERO   TO CAD-CONTADOR-ESTADO CAD-CONTADOR-GERAL.
+
+           PERFORM 3300-RETORNAR-PROXIMO THRU 3300-EXIT.
+           PERFORM 3200-PROCESSAR-REGISTRO THRU 3200-EXIT
+               UNTIL CAD-FIM-SORT.
+
+           IF CAD-CONTADOR-ESTADO > ZERO
+               PERFORM 3400-IMPRIMIR-SUBTOTAL THRU 3400-EXIT
+           END-IF.
+           PERFORM 3500-IMPRIMIR-TOTAL-GERAL THRU 3500-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3200-PROCESSAR-REGISTRO - UM REGISTRO ORDENADO POR VEZ        *
+      ******************************************************************
+       3200-PROCESSAR-REGISTRO.
+           IF SC-ESTADO NOT = CAD-ESTADO-ANTERIOR
+               IF CAD-ESTADO-ANTERIOR NOT = SPACES
+                   PERFORM 3400-IMPRIMIR-SUBTOTAL THRU 3400-EXIT
+               END-IF
+               PERFORM 3600-IMPRIMIR-CABECALHO THRU 3600-EXIT
+               MOVE SC-ESTADO TO CAD-ESTADO-ANTERIOR
+               MOVE ZERO      TO CAD-CONTADOR-ESTADO
+           END-IF.
+
+           PERFORM 3700-IMPRIMIR-DETALHE THRU 3700-EXIT.
+           ADD 1 TO CAD-CONTADOR-ESTADO.
+           ADD 1 TO CAD-CONTADOR-GERAL.
+
+           PERFORM 3300-RETORNAR-PROXIMO THRU 3300-EXIT.
+       3200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3300-RETORNAR-PROXIMO - LE O PROXIMO REGISTRO ORDENADO        *
+      ******************************************************************
+       3300-RETORNAR-PROXIMO.
+           RETURN SORT-FILE
+               AT END
+                   MOVE 'S' TO CAD-SW-FIM-SORT
+           END-RETURN.
+       3300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3400-IMPRIMIR-SUBTOTAL - LINHA DE TOTAL DE CLIENTES NO ESTADO *
+      ******************************************************************
+       3400-IMPRIMIR-SUBTOTAL.
+           MOVE SPACES                       TO RL-SUBTOTAL.
+           MOVE 'TOTAL DE CLIENTES NO ESTADO' TO RS-TEXTO.
+           MOVE CAD-ESTADO-ANTERIOR           TO RS-ESTADO.
+           MOVE CAD-CONTADOR-ESTADO           TO RS-QUANTIDADE.
+           WRITE RL-SUBTOTAL.
+       3400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3500-IMPRIMIR-TOTAL-GERAL - LINHA DE TOTAL GERAL DO RELATORIO *
+      ******************************************************************
+       3500-IMPRIMIR-TOTAL-GERAL.
+           MOVE SPACES                  TO RL-TOTAL-GERAL.
+           MOVE 'TOTAL GERAL DE CLIENTES' TO RT-TEXTO.
+           MOVE CAD-CONTADOR-GERAL        TO RT-QUANTIDADE.
+           WRITE RL-TOTAL-GERAL.
+       3500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3600-IMPRIMIR-CABECALHO - CABECALHO DE UM NOVO ESTADO          *
+      ******************************************************************
+       3600-IMPRIMIR-CABECALHO.
+           MOVE SPACES TO RL-CABECALHO.
+           MOVE 'RELATORIO DE CLIENTES POR ESTADO/CIDADE' TO RC-TITULO.
+           MOVE SC-ESTADO  TO RC-ESTADO.
+           MOVE SC-NOMEEST TO RC-NOMEEST.
+           WRITE RL-CABECALHO.
+       3600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  3700-IMPRIMIR-DETALHE - UMA LINHA DE CLIENTE NO RELATORIO      *
+      ******************************************************************
+       3700-IMPRIMIR-DETALHE.
+           MOVE SPACES      TO RL-DETALHE.
+           MOVE SC-CODIGO   TO RL-CODIGO.
+           MOVE SC-NOME     TO RL-NOME.
+           MOVE SC-ENDERECO TO RL-ENDERECO.
+           MOVE SC-CEP      TO RL-CEP.
+           WRITE RL-DETALHE.
+       3700-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  8000-ENCERRAR-ARQUIVOS                                         *
+      ******************************************************************
+       8000-ENCERRAR-ARQUIVOS.
+           CLOSE RELATORIO.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  9999-ABEND - ENCERRA O JOB COM CONDICAO DE ERRO                *
+      ******************************************************************
+       9999-ABEND.
+           MOVE 16 TO RETURN-CODE.
+           GOBACK.
