@@ -0,0 +1,240 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID : ORA002V                                        *
+      *   AUTHOR     : R. P. SILVEIRA - APPLICATIONS PROGRAMMING       *
+      *   INSTALLATION : DATA CENTER - CLIENT SYSTEMS                  *
+      *   DATE-WRITTEN : 2026-08-09                                    *
+      *                                                                *
+      *   Field editor for the MAPA01 client maintenance screen.       *
+      *   Called by the ORA002 CICS transaction after it has RECEIVEd  *
+      *   the map and looked up the CEP table row (if any) for the     *
+      *   CEP the clerk typed.  Carries no CICS verbs of its own so    *
+      *   it can be unit-tested and syntax-checked as plain batch      *
+      *   COBOL.                                                        *
+      *                                                                *
+      *   Resolves CEPI against the CEP range table passed in by the   *
+      *   caller, auto-filling CIDADEI/ESTADOI when blank and raising  *
+      *   an edit error when the typed city/state does not match the   *
+      *   CEP on file.                                                  *
+      *                                                                *
+      *   Modification history.                                       *
+      *   2026-08-09  RPS  Original version.                          *
+      *   2026-08-09  RPS  Edits no longer stop at the first error     *
+      *                    found -- every field is checked in one      *
+      *                    pass and every message raised is handed     *
+      *                    back in VP-TABELA-ERROS for the caller to   *
+      *                    display all at once.                        *
+      *   2026-08-09  RPS  CIDADEI is now always required, even when   *
+      *                    the CEP does not resolve -- it used to be   *
+      *                    checked only inside the CEP-match branch.   *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    ORA002V.
+       AUTHOR.        R. P. SILVEIRA.
+       INSTALLATION.  DATA CENTER - CLIENT SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *----------------------------------------------------------------*
+      *  TABELA DE UF VALIDAS (USADA NA VALIDACAO DO ESTADOI)          *
+      *----------------------------------------------------------------*
+       COPY UFTAB.
+
+       01  VE-CIDADE-INFORMADA          PIC X(01)   VALUE 'N'.
+           88  VE-CIDADE-FOI-DIGITADA   VALUE 'S'.
+       01  VE-ESTADO-INFORMADO          PIC X(01)   VALUE 'N'.
+           88  VE-ESTADO-FOI-DIGITADO   VALUE 'S'.
+       01  VE-MSG-TEMP                  PIC X(60)   VALUE SPACES.
+
+       LINKAGE SECTION.
+
+       01  VP-CODIGO                    PIC 9(06).
+       01  VP-NOME                      PIC X(30).
+       01  VP-ENDERECO                  PIC X(30).
+       01  VP-CIDADE                    PIC X(20).
+       01  VP-ESTADO                    PIC X(02).
+       01  VP-NOMEEST                   PIC X(25).
+       01  VP-CEP                       PIC 9(08).
+       01  VP-CEP-ACHADO                PIC X(01).
+           88  VP-CEP-FOI-ACHADO        VALUE 'S'.
+       01  VP-CEP-CIDADE                PIC X(20).
+       01  VP-CEP-ESTADO                PIC X(02).
+       01  VP-ERRO                      PIC X(01).
+           88  VP-ERRO-ACIONADO         VALUE 'S'.
+       01  VP-QTD-ERROS                 PIC 9(02).
+       01  VP-TABELA-ERROS.
+           05  VP-ERRO-MSG              OCCURS 6 TIMES
+                                        PIC X(60).
+
+       PROCEDURE DIVISION USING VP-CODIGO VP-NOME VP-ENDERECO
+                                VP-CIDADE VP-ESTADO VP-NOMEEST VP-CEP
+                                VP-CEP-ACHADO VP-CEP-CIDADE
+                                VP-CEP-ESTADO VP-ERRO VP-QTD-ERROS
+                                VP-TABELA-ERROS.
+
+      ******************************************************************
+      *  0000-MAINLINE - RODA TODAS AS EDICOES E SO DEPOIS DECIDE SE    *
+      *  HOUVE ERRO; NENHUMA EDICAO INTERROMPE AS DEMAIS, DE MODO QUE   *
+      *  TODAS AS MENSAGENS SEJAM ACUMULADAS NUMA SO PASSADA.          *
+      ******************************************************************
+       0000-MAINLINE.
+           MOVE 'N'    TO VP-ERRO.
+           MOVE ZERO   TO VP-QTD-ERROS.
+           MOVE SPACES TO VP-TABELA-ERROS.
+           MOVE 'N'    TO VE-CIDADE-INFORMADA.
+           IF VP-CIDADE NOT = SPACES
+               MOVE 'S' TO VE-CIDADE-INFORMADA
+           END-IF.
+           MOVE 'N'    TO VE-ESTADO-INFORMADO.
+           IF VP-ESTADO NOT = SPACES
+               MOVE 'S' TO VE-ESTADO-INFORMADO
+           END-IF.
+
+           PERFORM 2000-VALIDAR-CODIGO   THRU 2000-EXIT.
+           PERFORM 2100-VALIDAR-NOME     THRU 2100-EXIT.
+           PERFORM 2200-VALIDAR-ENDERECO THRU 2200-EXIT.
+           PERFORM 2300-VALIDAR-CEP      THRU 2300-EXIT.
+           PERFORM 2320-VALIDAR-CIDADE   THRU 2320-EXIT.
+           PERFORM 2500-VALIDAR-ESTADO   THRU 2500-EXIT.
+
+           IF VP-QTD-ERROS > ZERO
+               MOVE 'S' TO VP-ERRO
+           END-IF.
+
+           GOBACK.
+
+      ******************************************************************
+      *  2000-VALIDAR-CODIGO - CODIGO DO CLIENTE DEVE SER > ZERO        *
+      ******************************************************************
+       2000-VALIDAR-CODIGO.
+           IF VP-CODIGO = ZERO
+               MOVE 'CODIGOI - CODIGO DO CLIENTE NAO INFORMADO'
+                   TO VE-MSG-TEMP
+               PERFORM 2900-ACUMULAR-ERRO THRU 2900-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-VALIDAR-NOME - NOME NAO PODE SER BRANCO                  *
+      ******************************************************************
+       2100-VALIDAR-NOME.
+           IF VP-NOME = SPACES
+               MOVE 'NOMEI - NOME DO CLIENTE NAO INFORMADO'
+                   TO VE-MSG-TEMP
+               PERFORM 2900-ACUMULAR-ERRO THRU 2900-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2200-VALIDAR-ENDERECO - ENDERECO NAO PODE SER BRANCO           *
+      ******************************************************************
+       2200-VALIDAR-ENDERECO.
+           IF VP-ENDERECO = SPACES
+               MOVE 'ENDERECI - ENDERECO NAO INFORMADO'
+                   TO VE-MSG-TEMP
+               PERFORM 2900-ACUMULAR-ERRO THRU 2900-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2300-VALIDAR-CEP - CRUZA O CEP DIGITADO CONTRA A TABELA DE     *
+      *  FAIXAS DE CEP (CEPTAB, JA PESQUISADA PELO PROGRAMA CHAMADOR). *
+      *  PREENCHE CIDADEI/ESTADOI QUANDO VIEREM EM BRANCO E ACUSA      *
+      *  DIVERGENCIA QUANDO O QUE O BALCONISTA DIGITOU NAO BATER COM   *
+      *  O QUE A FAIXA DE CEP INDICA.                                  *
+      ******************************************************************
+       2300-VALIDAR-CEP.
+           IF VP-CEP = ZERO
+               MOVE 'CEPI - CEP NAO INFORMADO' TO VE-MSG-TEMP
+               PERFORM 2900-ACUMULAR-ERRO THRU 2900-EXIT
+           ELSE
+               IF VP-CEP-FOI-ACHADO
+                   IF VE-CIDADE-FOI-DIGITADA
+                       IF VP-CIDADE NOT = VP-CEP-CIDADE
+                           MOVE 'CEPI - CIDADE NAO CORRESPONDE AO CEP'
+                               TO VE-MSG-TEMP
+                           PERFORM 2900-ACUMULAR-ERRO THRU 2900-EXIT
+                       END-IF
+                   ELSE
+                       MOVE VP-CEP-CIDADE TO VP-CIDADE
+                   END-IF
+                   PERFORM 2310-VALIDAR-CEP-ESTADO THRU 2310-EXIT
+               END-IF
+           END-IF.
+       2300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2310-VALIDAR-CEP-ESTADO - CONFERE/PREENCHE O ESTADO PELO CEP   *
+      ******************************************************************
+       2310-VALIDAR-CEP-ESTADO.
+           IF VE-ESTADO-FOI-DIGITADO
+               IF VP-ESTADO NOT = VP-CEP-ESTADO
+                   MOVE 'CEPI - ESTADO NAO CORRESPONDE AO CEP'
+                       TO VE-MSG-TEMP
+                   PERFORM 2900-ACUMULAR-ERRO THRU 2900-EXIT
+               END-IF
+           ELSE
+               MOVE VP-CEP-ESTADO TO VP-ESTADO
+           END-IF.
+       2310-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2320-VALIDAR-CIDADE - CIDADEI NAO PODE FICAR EM BRANCO; RODA   *
+      *  DEPOIS DE 2300-VALIDAR-CEP PARA QUE UMA CIDADE JA PREENCHIDA   *
+      *  PELA FAIXA DE CEP NAO SEJA ACUSADA COMO NAO INFORMADA.         *
+      ******************************************************************
+       2320-VALIDAR-CIDADE.
+           IF VP-CIDADE = SPACES
+               MOVE 'CIDADEI - CIDADE NAO INFORMADA' TO VE-MSG-TEMP
+               PERFORM 2900-ACUMULAR-ERRO THRU 2900-EXIT
+           END-IF.
+       2320-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2500-VALIDAR-ESTADO - ESTADOI DEVE SER UMA DAS 27 UF VALIDAS   *
+      *  E NOMEESTO E DERIVADO DA TABELA, NUNCA DIGITADO PELO OPERADOR.*
+      ******************************************************************
+       2500-VALIDAR-ESTADO.
+           IF VP-ESTADO = SPACES
+               MOVE 'ESTADOI - ESTADO (UF) NAO INFORMADO' TO VE-MSG-TEMP
+               PERFORM 2900-ACUMULAR-ERRO THRU 2900-EXIT
+           ELSE
+               SET UF-IDX TO 1
+               SEARCH UF-ENTRADA
+                   AT END
+                       MOVE 'ESTADOI - UF INVALIDA' TO VE-MSG-TEMP
+                       PERFORM 2900-ACUMULAR-ERRO THRU 2900-EXIT
+                   WHEN UF-SIGLA (UF-IDX) = VP-ESTADO
+                       MOVE UF-NOME-ESTADO (UF-IDX) TO VP-NOMEEST
+               END-SEARCH
+           END-IF.
+       2500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2900-ACUMULAR-ERRO - EMPILHA UMA MENSAGEM DE ERRO NA TABELA    *
+      *  DE RETORNO; A TELA SO TEM ESPACO PARA 6 MENSAGENS, DE MODO     *
+      *  QUE O RESTANTE (SE HOUVER) E DESCARTADO SILENCIOSAMENTE.       *
+      ******************************************************************
+       2900-ACUMULAR-ERRO.
+           IF VP-QTD-ERROS < 6
+               ADD 1 TO VP-QTD-ERROS
+               MOVE VE-MSG-TEMP TO VP-ERRO-MSG (VP-QTD-ERROS)
+           END-IF.
+       2900-EXIT.
+           EXIT.
