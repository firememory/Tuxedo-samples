@@ -0,0 +1,17 @@
+      *---------------------------------------------------------------*
+      *  CLIMAST    - REGISTRO MESTRE DE CLIENTES                     *
+      *---------------------------------------------------------------*
+      *  Master record behind the MAPA01 maintenance screen.  CM-     *
+      *  CODIGO is the primary key of the indexed client master file  *
+      *  CLIMAST.  Field widths mirror MAPA01I/MAPA01O in ORA002.CPY. *
+      *  CM-CODIGO widened from 9(03) to 9(06) 2026-08-09 -- the old  *
+      *  3-digit master is converted onto this layout by ORA002C.     *
+      *---------------------------------------------------------------*
+       01  CLIENT-RECORD.
+           05  CM-CODIGO                PIC 9(06).
+           05  CM-NOME                  PIC X(30).
+           05  CM-ENDERECO              PIC X(30).
+           05  CM-CIDADE                PIC X(20).
+           05  CM-ESTADO                PIC X(02).
+           05  CM-NOMEEST               PIC X(25).
+           05  CM-CEP                   PIC 9(08).
