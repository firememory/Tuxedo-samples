@@ -0,0 +1,43 @@
+      *---------------------------------------------------------------*
+      *  UFTAB      - TABELA DE UNIDADES DA FEDERACAO (UF) VALIDAS    *
+      *---------------------------------------------------------------*
+      *  Fixed table of the 27 valid Brazilian UF abbreviations and   *
+      *  their full state names.  Loaded in-line via VALUE/REDEFINES  *
+      *  so no separate load utility or file is needed at run time.   *
+      *  Used by ORA002V to validate ESTADOI and to derive NOMEESTO   *
+      *  from the UF code.                                             *
+      *---------------------------------------------------------------*
+       01  UF-TABELA-DADOS.
+           05  FILLER PIC X(27) VALUE 'ACACRE                     '.
+           05  FILLER PIC X(27) VALUE 'ALALAGOAS                  '.
+           05  FILLER PIC X(27) VALUE 'APAMAPA                    '.
+           05  FILLER PIC X(27) VALUE 'AMAMAZONAS                 '.
+           05  FILLER PIC X(27) VALUE 'BABAHIA                    '.
+           05  FILLER PIC X(27) VALUE 'CECEARA                    '.
+           05  FILLER PIC X(27) VALUE 'DFDISTRITO FEDERAL         '.
+           05  FILLER PIC X(27) VALUE 'ESESPIRITO SANTO           '.
+           05  FILLER PIC X(27) VALUE 'GOGOIAS                    '.
+           05  FILLER PIC X(27) VALUE 'MAMARANHAO                 '.
+           05  FILLER PIC X(27) VALUE 'MTMATO GROSSO              '.
+           05  FILLER PIC X(27) VALUE 'MSMATO GROSSO DO SUL       '.
+           05  FILLER PIC X(27) VALUE 'MGMINAS GERAIS             '.
+           05  FILLER PIC X(27) VALUE 'PAPARA                     '.
+           05  FILLER PIC X(27) VALUE 'PBPARAIBA                  '.
+           05  FILLER PIC X(27) VALUE 'PRPARANA                   '.
+           05  FILLER PIC X(27) VALUE 'PEPERNAMBUCO               '.
+           05  FILLER PIC X(27) VALUE 'PIPIAUI                    '.
+           05  FILLER PIC X(27) VALUE 'RJRIO DE JANEIRO           '.
+           05  FILLER PIC X(27) VALUE 'RNRIO GRANDE DO NORTE      '.
+           05  FILLER PIC X(27) VALUE 'RSRIO GRANDE DO SUL        '.
+           05  FILLER PIC X(27) VALUE 'RORONDONIA                 '.
+           05  FILLER PIC X(27) VALUE 'RRRORAIMA                  '.
+           05  FILLER PIC X(27) VALUE 'SCSANTA CATARINA           '.
+           05  FILLER PIC X(27) VALUE 'SPSAO PAULO                '.
+           05  FILLER PIC X(27) VALUE 'SESERGIPE                  '.
+           05  FILLER PIC X(27) VALUE 'TOTOCANTINS                '.
+
+       01  UF-TABELA REDEFINES UF-TABELA-DADOS.
+           05  UF-ENTRADA OCCURS 27 TIMES
+                          INDEXED BY UF-IDX.
+               10  UF-SIGLA            PIC X(02).
+               10  UF-NOME-ESTADO      PIC X(25).
