@@ -0,0 +1,43 @@
+//ORA002E  JOB (ACCTNO),'CKPT BILLING EXTRACT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//*  ORA002E - NIGHTLY CHECKPOINTED EXTRACT OF CLIMAST ONTO THE
+//*  BILLCLI INTERFACE FILE PICKED UP BY BILLING.  PROGRESS IS
+//*  CHECKPOINTED TO CKPTCLI SO A RERUN AFTER AN ABEND RESTARTS AT
+//*  THE LAST CODIGO EXTRACTED INSTEAD OF FROM THE TOP OF CLIMAST.
+//*
+//*  CKPTCLI MUST ALREADY EXIST, EMPTY, BEFORE THIS JOB IS RUN FOR
+//*  THE FIRST TIME -- SEE JCL MEMBER CKPTINIT, WHICH DEFINES IT.
+//*
+//*  BILLCLI IS A STANDING DATASET, NOT NEW EACH NIGHT -- DISP=MOD
+//*  LETS IT BE PRESENT (A RESTART AFTER AN ABEND, EXTENDED BY THE
+//*  PROGRAM) OR ABSENT (FIRST-EVER RUN) WITHOUT A JCL ALLOCATION
+//*  FAILURE EITHER WAY, AND LEAVES IT CATALOGED EVEN IF THE STEP
+//*  ABENDS SO A RESTART HAS SOMETHING TO EXTEND.  ORA002E ITSELF
+//*  DECIDES OUTPUT VS EXTEND BASED ON WHETHER A CHECKPOINT WAS
+//*  FOUND.  THE DATASET MUST BE CLEARED (E.G. BY THE DOWNSTREAM
+//*  BILLING PICKUP JOB) AFTER A CLEAN RUN, BEFORE THE NEXT NIGHT'S
+//*  OUTPUT-MODE RUN, OR ITS RECORDS WILL ACCUMULATE ACROSS NIGHTS.
+//*
+//*  MODIFICATION HISTORY.
+//*  2026-08-09  RPS  ORIGINAL VERSION.
+//*  2026-08-09  RPS  BILLCLI WAS DISP=(NEW,CATLG,DELETE), WHICH
+//*                    FAILS ON THE SECOND NIGHT'S RUN (DATASET
+//*                    ALREADY CATALOGED) AND ALSO DISCARDED ANY
+//*                    PARTIAL OUTPUT ON A RESTART.  CHANGED TO
+//*                    DISP=(MOD,CATLG,CATLG) AGAINST A STANDING
+//*                    DATASET NAME.  ALSO CORRECTED LRECL FROM 119
+//*                    TO 90, MATCHING BILLREC'S ACTUAL LAYOUT.
+//*  2026-08-09  RPS  BILLREC GAINED BL-CODIGO SO BILLING CAN TIE A
+//*                    ROW BACK TO ITS CLIENT ACCOUNT.  LRECL MOVED
+//*                    FROM 90 TO 96 TO MATCH.
+//*-----------------------------------------------------------------
+//STEP010  EXEC PGM=ORA002E
+//STEPLIB  DD   DSN=CLIENT.PROD.LOADLIB,DISP=SHR
+//CLIMAST  DD   DSN=CLIENT.PROD.CLIMAST,DISP=SHR
+//BILLCLI  DD   DSN=CLIENT.PROD.BILLCLI,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(20,10)),
+//             DCB=(RECFM=FB,LRECL=96,BLKSIZE=0)
+//CKPTCLI  DD   DSN=CLIENT.PROD.CKPTCLI,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
