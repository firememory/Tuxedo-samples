@@ -0,0 +1,13 @@
+      *---------------------------------------------------------------*
+      *  CEPTAB     - REGISTRO DA TABELA DE FAIXAS DE CEP             *
+      *---------------------------------------------------------------*
+      *  One entry per 5-digit CEP area prefix (the first five digits *
+      *  of CEPI/CEPO), resolving to the city/state of record for     *
+      *  that area.  Maintained as an indexed file (CEPTAB) so it can  *
+      *  grow without a program change when the post office adds or   *
+      *  re-draws postal areas.  Keyed on CP-PREFIXO.                  *
+      *---------------------------------------------------------------*
+       01  CEP-REGISTRO.
+           05  CP-PREFIXO               PIC 9(05).
+           05  CP-CIDADE                PIC X(20).
+           05  CP-ESTADO                PIC X(02).
