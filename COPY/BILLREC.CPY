@@ -0,0 +1,17 @@
+      *---------------------------------------------------------------*
+      *  BILLREC    - REGISTRO DE INTERFACE PARA O SISTEMA DE         *
+      *               FATURAMENTO                                     *
+      *---------------------------------------------------------------*
+      *  Fixed-format record written nightly by ORA002E to the        *
+      *  billing system's interface file.  Carries only the client    *
+      *  fields billing needs to address and rate a shipment, plus     *
+      *  BL-CODIGO so billing can tie the row back to the client       *
+      *  account it belongs to.                                       *
+      *---------------------------------------------------------------*
+       01  BILLING-RECORD.
+           05  BL-CODIGO                PIC 9(06).
+           05  BL-NOME                  PIC X(30).
+           05  BL-ENDERECO               PIC X(30).
+           05  BL-CIDADE                 PIC X(20).
+           05  BL-ESTADO                 PIC X(02).
+           05  BL-CEP                    PIC 9(08).
