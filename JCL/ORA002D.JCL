@@ -0,0 +1,20 @@
+//ORA002D  JOB (ACCTNO),'DUP CLIENT RECONCILE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//*  ORA002D - NIGHTLY RECONCILIATION JOB THAT SORTS CLIMAST BY
+//*  NOME/ENDERECO/CIDADE/CEP AND FLAGS LIKELY DUPLICATE CLIENTS
+//*  (SAME NAME/ADDRESS/CITY/CEP UNDER DIFFERENT CODIGO) TO THE
+//*  DUPCLI EXCEPTION REPORT FOR THE CLIENT-DATA TEAM TO REVIEW.
+//*
+//*  MODIFICATION HISTORY.
+//*  2026-08-09  RPS  ORIGINAL VERSION.
+//*-----------------------------------------------------------------
+//STEP010  EXEC PGM=ORA002D
+//STEPLIB  DD   DSN=CLIENT.PROD.LOADLIB,DISP=SHR
+//CLIMAST  DD   DSN=CLIENT.PROD.CLIMAST,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(10,5))
+//SORTWK02 DD   UNIT=SYSDA,SPACE=(CYL,(10,5))
+//SORTWK03 DD   UNIT=SYSDA,SPACE=(CYL,(10,5))
+//DUPCLI   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
