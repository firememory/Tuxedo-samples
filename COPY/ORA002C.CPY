@@ -0,0 +1,23 @@
+      *---------------------------------------------------------------*
+      *  ORA002C    - COMMAREA DA TRANSACAO ORA002 (TELA MAPA01)      *
+      *---------------------------------------------------------------*
+      *  Carried pseudo-conversationally between screens so a PF7/PF8 *
+      *  browse request knows where the clerk left off and in which   *
+      *  sequence (by CODIGO or alphabetically by NOME) they are       *
+      *  paging.  PF10 toggles the browse sequence.                    *
+      *---------------------------------------------------------------*
+       01  DFHCOMMAREA.
+           05  CA-CODIGO-ATUAL          PIC 9(06).
+           05  CA-NOME-ATUAL            PIC X(30).
+           05  CA-SEQUENCIA-BROWSE      PIC X(01).
+               88  CA-SEQ-POR-CODIGO    VALUE 'C'.
+               88  CA-SEQ-POR-NOME      VALUE 'N'.
+      *    CA-SW-JA-EXIBIU is 'N' on transaction entry and right after
+      *    a PF10 toggle, and 'S' once a record has actually been put
+      *    on the screen in the sequence now active; CA-CODIGO-ATUAL/
+      *    CA-NOME-ATUAL alone can't tell "nothing shown yet" apart
+      *    from a real position of zero/spaces, so PF8 needs this to
+      *    know whether the record STARTBR GTEQ positions on is the
+      *    one already on screen or one nobody has seen yet.
+           05  CA-SW-JA-EXIBIU          PIC X(01).
+               88  CA-JA-EXIBIU         VALUE 'S'.
