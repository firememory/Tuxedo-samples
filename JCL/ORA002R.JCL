@@ -0,0 +1,20 @@
+//ORA002R  JOB (ACCTNO),'CLIENT DIRECTORY RPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//*  ORA002R - PRINTS THE CLIENT DIRECTORY REPORT (CLIMAST SORTED BY
+//*  ESTADO/CIDADE) WITH A SUBTOTAL AT EACH STATE BREAK AND A GRAND
+//*  TOTAL AT THE END.  NORMALLY RUN NIGHTLY FOR THE REGIONAL SALES
+//*  TEAM.
+//*
+//*  MODIFICATION HISTORY.
+//*  2026-08-09  RPS  ORIGINAL VERSION.
+//*-----------------------------------------------------------------
+//STEP010  EXEC PGM=ORA002R
+//STEPLIB  DD   DSN=CLIENT.PROD.LOADLIB,DISP=SHR
+//CLIMAST  DD   DSN=CLIENT.PROD.CLIMAST,DISP=SHR
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(10,5))
+//SORTWK02 DD   UNIT=SYSDA,SPACE=(CYL,(10,5))
+//SORTWK03 DD   UNIT=SYSDA,SPACE=(CYL,(10,5))
+//DIRCLI   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//
