@@ -0,0 +1,16 @@
+      *---------------------------------------------------------------*
+      *  CKPTREC    - REGISTRO DE PONTO DE CONTROLE (CHECKPOINT)      *
+      *---------------------------------------------------------------*
+      *  One fixed logical record (keyed by the constant CK-CHAVE)    *
+      *  holding the restart point for ORA002E.  Rewritten every      *
+      *  CAD-INTERVALO-CKPT clients extracted so a job that abends     *
+      *  partway through the client master can resume from the last   *
+      *  checkpoint instead of re-extracting from the beginning.       *
+      *  Deleted when a run completes the whole file cleanly.          *
+      *---------------------------------------------------------------*
+       01  CHECKPOINT-RECORD.
+           05  CK-CHAVE                  PIC X(04).
+           05  CK-ULTIMO-CODIGO          PIC 9(06).
+           05  CK-REGISTROS-EXTRAIDOS    PIC 9(08).
+           05  CK-DATA-EXECUCAO          PIC 9(08).
+           05  CK-HORA-EXECUCAO          PIC 9(06).
