@@ -0,0 +1,35 @@
+//ORA002C  JOB (ACCTNO),'CONVERT CLIMAST KEY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//*  ORA002C - ONE-TIME CONVERSION OF CLIMAST FROM THE OLD 3-DIGIT
+//*  CM-CODIGO KEY (CLIMASTO) TO THE WIDENED 6-DIGIT KEY (CLIMAST).
+//*  RUN THIS JOB EXACTLY ONCE, BEFORE ORA002/ORA002R/ORA002D/ORA002E
+//*  ARE CUT OVER TO THE NEW CLIMAST DATASET, THEN RETIRE THE JOB.
+//*
+//*  STEP010 DEFINES THE NEW, WIDENED-KEY CLUSTER.  SKIP THIS STEP
+//*  (OR DELETE THE CLUSTER FIRST) IF RERUNNING AFTER A FAILED STEP020.
+//*
+//*  MODIFICATION HISTORY.
+//*  2026-08-09  RPS  ORIGINAL VERSION.
+//*  2026-08-09  RPS  RECORDSIZE WAS 119 119, A TRANSCRIPTION SLIP --
+//*                    CLIENT-RECORD IN CLIMAST.CPY IS 121 BYTES
+//*                    (6+30+30+20+2+25+8).  CORRECTED TO 121 121.
+//*-----------------------------------------------------------------
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(CLIENT.PROD.CLIMAST)                   -
+                  INDEXED                                      -
+                  KEYS(6 0)                                     -
+                  RECORDSIZE(121 121)                            -
+                  VOLUMES(PRDVOL)                                 -
+                  CYLINDERS(50 25))                                -
+         DATA    (NAME(CLIENT.PROD.CLIMAST.DATA))                   -
+         INDEX   (NAME(CLIENT.PROD.CLIMAST.INDEX))
+//*
+//STEP020  EXEC PGM=ORA002C
+//STEPLIB  DD   DSN=CLIENT.PROD.LOADLIB,DISP=SHR
+//CLIMASTO DD   DSN=CLIENT.PROD.CLIMAST.OLD,DISP=SHR
+//CLIMASTN DD   DSN=CLIENT.PROD.CLIMAST,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
