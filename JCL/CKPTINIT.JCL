@@ -0,0 +1,25 @@
+//CKPTINIT JOB (ACCTNO),'DEFINE CKPTCLI FILE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//*  CKPTINIT - ONE-TIME JOB THAT DEFINES THE EMPTY CHECKPOINT
+//*  CLUSTER READ/WRITTEN BY ORA002E (BATCH BILLING EXTRACT).  RUN
+//*  THIS ONCE BEFORE ORA002E'S FIRST EXECUTION; THE CLUSTER STAYS
+//*  EMPTY UNTIL ORA002E WRITES A CHECKPOINT MID-RUN, AND ORA002E
+//*  DELETES ITS OWN RECORD AGAIN ONCE A RUN REACHES END-OF-FILE
+//*  CLEANLY, SO THIS JOB SHOULD NEVER NEED TO RUN A SECOND TIME.
+//*
+//*  MODIFICATION HISTORY.
+//*  2026-08-09  RPS  ORIGINAL VERSION.
+//*-----------------------------------------------------------------
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(CLIENT.PROD.CKPTCLI)                    -
+                  INDEXED                                      -
+                  KEYS(4 0)                                      -
+                  RECORDSIZE(32 32)                                -
+                  VOLUMES(PRDVOL)                                   -
+                  TRACKS(1 1))                                       -
+         DATA    (NAME(CLIENT.PROD.CKPTCLI.DATA))                    -
+         INDEX   (NAME(CLIENT.PROD.CKPTCLI.INDEX))
+//
