@@ -0,0 +1,34 @@
+      *---------------------------------------------------------------*
+      *  DUPLREC    - LINHA DE IMPRESSAO DO RELATORIO DE DUPLICATAS   *
+      *---------------------------------------------------------------*
+      *  Single 132-byte print-line area for ORA002D, the nightly      *
+      *  possible-duplicate-client exception report.  DL-DETALHE is   *
+      *  the one physical record under the report FD; DL-CABECALHO/   *
+      *  DL-SEPARADOR/DL-TOTAL-GERAL REDEFINE it for the other line    *
+      *  types the report prints.                                      *
+      *---------------------------------------------------------------*
+       01  DL-DETALHE.
+           05  FILLER                   PIC X(04).
+           05  DL-CODIGO                PIC 9(06).
+           05  FILLER                   PIC X(02).
+           05  DL-NOME                  PIC X(30).
+           05  FILLER                   PIC X(02).
+           05  DL-ENDERECO              PIC X(30).
+           05  FILLER                   PIC X(02).
+           05  DL-CIDADE                PIC X(20).
+           05  FILLER                   PIC X(02).
+           05  DL-CEP                   PIC 9(08).
+           05  FILLER                   PIC X(26).
+       01  DL-CABECALHO REDEFINES DL-DETALHE.
+           05  FILLER                   PIC X(01).
+           05  DH-TITULO                PIC X(50).
+           05  FILLER                   PIC X(81).
+       01  DL-SEPARADOR REDEFINES DL-DETALHE.
+           05  FILLER                   PIC X(04).
+           05  DS-TEXTO                 PIC X(40).
+           05  FILLER                   PIC X(88).
+       01  DL-TOTAL-GERAL REDEFINES DL-DETALHE.
+           05  FILLER                   PIC X(04).
+           05  DT-TEXTO                 PIC X(30).
+           05  DT-QUANTIDADE            PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(91).
